@@ -9,7 +9,21 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUT2 ASSIGN TO "INPUT2"
+       SELECT INPUT2 ASSIGN TO DYNAMIC FILENAME-SBMIN2
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL TRNDFL2 ASSIGN TO "SBMRCD2TRND"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL AUDITFL2 ASSIGN TO "SBMRCD2AUDIT"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL SHRNKFL2 ASSIGN TO "SBMRCD2SHRINK"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL CHKPT3 ASSIGN TO "SBMRCD2CKPT"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL TELEMFL ASSIGN TO "TELEMETRY"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL BATCHLOG ASSIGN TO "BATCHLOG"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT CSVFL2 ASSIGN TO "SBMRCD2CSV"
        ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
@@ -17,11 +31,95 @@
        01 INPUT-BITPATTERN.
            05 IB-BITS                              PIC 9(12).
            05 LINEBREAK                            PIC X.
+      *
+      * INPUT-CONTROL-RECORD IS AN ALTERNATE VIEW OF THE SAME RECORD
+      * AREA, CHECKED AT EVERY READ FOR AN OPTIONAL HDR OR TRL TAG. A
+      * PLAIN DIAGNOSTIC WORD IS ALL DIGITS AND NEVER MATCHES EITHER
+      * TAG, SO AN UNWRAPPED FEED READS EXACTLY AS BEFORE.
+       01 INPUT-CONTROL-RECORD REDEFINES INPUT-BITPATTERN.
+           05 IC-RECORD-TAG                        PIC X(3).
+           05 IC-RECORD-COUNT                      PIC 9(9).
+           05 FILLER                               PIC X(1).
+      *
+      * ONE RECORD PER BIT POSITION PER RUN, APPENDED EACH TIME
+      * 300-FIND-GROUPS RUNS, SO BIT-DISTRIBUTION TRENDS ACROSS DAYS
+      * CAN BE TRACKED INSTEAD OF ONLY EVER SEEING THE LATEST COUNTS.
+       FD TRNDFL2.
+       01 TRNDFL-RECORD.
+           05 TR-RUN-DATE                          PIC X(10).
+           05 TR-BIT-POSITION                      PIC 99.
+           05 TR-ONES-O2                           PIC 9(5).
+           05 TR-ZEROS-O2                          PIC 9(5).
+           05 TR-ONES-CO2                          PIC 9(5).
+           05 TR-ZEROS-CO2                         PIC 9(5).
+      *
+      * ONE RECORD PER ROW ELIMINATED FROM O2 OR CO2 CANDIDACY, GIVING
+      * ENGINEERING A PERMANENT TRAIL OF WHICH BIT POSITION KNOCKED
+      * EACH ROW OUT INSTEAD OF ONLY A CONSOLE LINE THAT SCROLLS AWAY.
+       FD AUDITFL2.
+       01 AUDITFL-RECORD.
+           05 AU-RUN-DATE                          PIC X(10).
+           05 AU-ROW-INDEX                         PIC 9(5).
+           05 AU-ELIM-BIT                          PIC 99.
+           05 AU-ELIM-FROM                         PIC X.
+      *
+      * ONE RECORD PER BIT POSITION SHOWING HOW MANY ROWS WERE STILL IN
+      * THE RUNNING FOR O2 AND CO2 AFTER THAT PASS, SO THE SHRINKING
+      * CANDIDATE POOL CAN BE CHARTED ROUND BY ROUND INSTEAD OF ONLY
+      * SEEN AS A SCROLLING CONSOLE LISTING.
+       FD SHRNKFL2.
+       01 SHRNKFL-RECORD.
+           05 SK-RUN-DATE                          PIC X(10).
+           05 SK-BIT-POSITION                      PIC 99.
+           05 SK-O2-REMAINING                      PIC 9(5).
+           05 SK-CO2-REMAINING                     PIC 9(5).
+      *
+      * CHKPT3 CARRIES THE 300-FIND-GROUPS FILTERING STATE - WHICH BIT
+      * POSITION WAS LAST COMPLETED, THE O2/CO2 BITPATTERNS RESOLVED SO
+      * FAR, AND EVERY ROW'S CURRENT WS-BELONGS-TO - SO A FAILURE
+      * PARTWAY THROUGH THE 12-PASS LOOP CAN RESUME FROM THE LAST
+      * COMPLETED PASS INSTEAD OF REPROCESSING THE WHOLE TAPE. THE
+      * CONTROL AND DETAIL RECORDS SHARE THE FD'S RECORD AREA.
+       FD CHKPT3.
+       01 CHKPT3-CTL-RECORD.
+           05 CP3-LAST-BIT                          PIC 99.
+           05 CP3-O2-FLAT                           PIC 9(12).
+           05 CP3-CO2-FLAT                          PIC 9(12).
+       01 CHKPT3-DET-RECORD.
+           05 CP3-ROW-INDEX                         PIC S9(5).
+           05 CP3-BELONGS-TO                        PIC X.
+      *
+      * TELEM-RECORD IS THE SHARED COMBINED TELEMETRY RECORD (SEE
+      * COPYBOOKS/TELEMREC.CPY) JOINING THIS RUN'S FIGURES WITH DEPTH
+      * AND NAVIGATION IN ONE COMMON OUTPUT FILE.
+       FD TELEMFL.
+           COPY TELEMREC.
+      *
+      * RUNLOG-RECORD IS THE SHARED BATCH-RUN STATISTICS RECORD (SEE
+      * COPYBOOKS/RUNLOG.CPY) EVERY PROGRAM APPENDS TO AS IT FINISHES.
+       FD BATCHLOG.
+           COPY RUNLOG.
+      *
+      * CSVFL2 GIVES A DOWNSTREAM SPREADSHEET OR LOAD JOB THE SAME
+      * FINAL FIGURES AS THE CONSOLE SUMMARY IN A PLAIN COMMA-DELIMITED
+      * LAYOUT.
+       FD CSVFL2.
+       01 CSVFL-RECORD                             PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01 SWITCHES.
            05 EOF-SWITCH                           PIC X VALUE 'N'.
            05 ERROR-SWITCH                         PIC X VALUE 'N'.
+      *
+      * FILENAME-SBMIN2 DEFAULTS TO THE ORIGINAL LITERAL BUT IS
+      * OVERRIDDEN AT 060-GET-FILE-NAMES BY THE SBMIN2 ENVIRONMENT
+      * VARIABLE (OR JCL DD NAME) WHEN ONE IS SET, SO OPERATIONS CAN
+      * REDIRECT A RUN TO A DIFFERENT EXTRACT WITHOUT RECOMPILING.
+       01 FILE-NAMES.
+           05 FILENAME-SBMIN2                      PIC X(100)
+                                                VALUE "INPUT2".
+           05 WS-ENV-WORK                          PIC X(100)
+                                                VALUE SPACE.
       *
        01 WS-BITS.
            05 WS-BITS-COUNT                        PIC S9(5)
@@ -30,6 +128,8 @@
            DEPENDING ON WS-BITS-COUNT
            INDEXED BY WS-BIT-TABLE-INDEX.
                10 WS-BELONGS-TO                    PIC X VALUE 'B'.
+               10 WS-ELIM-BIT                      PIC 99 VALUE ZERO.
+               10 WS-ELIM-FROM                     PIC X VALUE SPACE.
                10 WS-BIT-ROW-FLAT                  PIC 9(12).
                10 WS-BIT-ROW REDEFINES WS-BIT-ROW-FLAT
                OCCURS 12 TIMES
@@ -49,6 +149,45 @@
        01  COUNTERS.
            05 TOTAL-COUNTER                        PIC 9(5) VALUE ZERO.
            05 COMPARE-COUNTER                      PIC 9(5) VALUE ZERO.
+      *
+      * WS-BIT-TABLE-WARN-AT IS THE CAPACITY-WARNING THRESHOLD FOR
+      * WS-BIT-TABLE-INDEX. WS-BIT-TABLE-WARNED KEEPS THE WARNING TO A
+      * SINGLE DISPLAY PER RUN INSTEAD OF ONE PER REMAINING RECORD.
+       01 CAPACITY-CHECK.
+           05 WS-BIT-TABLE-WARN-AT                 PIC 9(5) VALUE 9500.
+           05 WS-BIT-TABLE-WARNED                  PIC X    VALUE 'N'.
+      *
+       01 WS-UNRESOLVED-COUNT                      PIC 9(5) VALUE ZERO.
+      *
+      * IC-RECORD-TAG DISTINGUISHES OPTIONAL HDR/TRL CONTROL RECORDS
+      * FROM ORDINARY DIAGNOSTIC WORD DATA, SO A FEED WRAPPED IN A
+      * HEADER EXPECTED-COUNT AND A TRAILER ACTUAL-COUNT CAN BE
+      * CHECKED FOR COMPLETENESS.
+       01 CONTROL-RECORD-CHECK.
+           05 WS-HDR-SEEN                          PIC X    VALUE 'N'.
+           05 WS-HDR-EXPECTED-COUNT                PIC 9(9) VALUE ZERO.
+           05 WS-TRL-SEEN                          PIC X    VALUE 'N'.
+      *
+      * CHECKPOINT-DATA2 TRACKS WHERE 300-FIND-GROUPS SHOULD RESUME
+      * FROM. WS-CP-LAST-BIT COMES BACK ZERO WHEN NO CHECKPOINT EXISTS,
+      * SO WS-CP-NEXT-BIT NATURALLY STARTS THE LOOP AT BIT 1.
+       01 CHECKPOINT-DATA2.
+           05 WS-CP-LAST-BIT                        PIC 99   VALUE ZERO.
+           05 WS-CP-NEXT-BIT                        PIC 99   VALUE 1.
+           05 WS-CP-EOF                             PIC X    VALUE 'N'.
+           05 WS-CP-SUBS                       PIC S9(5) VALUE ZERO.
+      *
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY                          PIC 9(4).
+           05 WS-RUN-MM                            PIC 9(2).
+           05 WS-RUN-DD                            PIC 9(2).
+       01 WS-TREND-DATE                            PIC X(10).
+      *
+       01 WS-RUN-TIME.
+           05 WS-RUN-HH                            PIC 9(2).
+           05 WS-RUN-MIN                           PIC 9(2).
+           05 WS-RUN-SS                            PIC 9(2).
+           05 WS-RUN-HS                            PIC 9(2).
       *
        01 O2-RATE.
            05 O2-BITS-FLAT                         PIC 9(12) VALUE ZERO.
@@ -65,6 +204,11 @@
            05 CO2-TOTAL                            PIC 9(6) VALUE ZERO.
       *
        01 TOTAL-RATE                               PIC 9(12).
+      *
+      * TALLIED FRESH FOR EACH BIT POSITION BY 355-SUMMARIZE-ROUND.
+       01 ROUND-SUMMARY-DATA.
+           05 WS-O2-REMAINING                      PIC 9(5) VALUE ZERO.
+           05 WS-CO2-REMAINING                     PIC 9(5) VALUE ZERO.
       *
        01 DISPLAY-DATA.
            05 O2-DISPLAY                           PIC Z(11)9.
@@ -93,11 +237,25 @@
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 060-GET-FILE-NAMES.
            PERFORM 100-READ-FILE.
            PERFORM 300-FIND-GROUPS.
            PERFORM 800-COMPUTE-BIT-VALUES.
+           PERFORM 870-WRITE-CSV.
+           PERFORM 900-WRITE-TELEMETRY.
+           PERFORM 910-WRITE-RUN-LOG.
            STOP RUN.
 
+       060-GET-FILE-NAMES.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "SBMIN2"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO FILENAME-SBMIN2
+           END-IF.
+      *
        100-READ-FILE.
            OPEN INPUT INPUT2.
            SET WS-BIT-TABLE-INDEX TO 0.
@@ -105,24 +263,95 @@
            CLOSE INPUT2.
            SET WS-BITS-COUNT TO WS-BIT-TABLE-INDEX.
            DISPLAY WS-BITS-COUNT " RECORDS WAS READ IN!".
+           IF WS-HDR-SEEN = 'Y' AND WS-TRL-SEEN = 'N'
+               DISPLAY "**WARNING** " FILENAME-SBMIN2
+      -           " HAS A HEADER RECORD BUT NO TRAILER RECORD."
+           END-IF.
       *
        200-READ-NEXT.
            READ INPUT2 NEXT
            AT END MOVE 'Y' TO EOF-SWITCH
-           NOT AT END PERFORM 250-APPEND-TABLE.
+           NOT AT END PERFORM 205-CHECK-CONTROL-RECORD.
+      *
+      ******************************************************************
+      * 205-CHECK-CONTROL-RECORD - AN "HDR"/"TRL" TAG MARKS A
+      * COMPLETENESS CONTROL RECORD RATHER THAN A DIAGNOSTIC WORD, SO
+      * IT IS PULLED OUT HERE BEFORE THE RECORD REACHES 250-APPEND-
+      * TABLE.
+      ******************************************************************
+       205-CHECK-CONTROL-RECORD.
+           IF IC-RECORD-TAG IS EQUAL TO "HDR"
+               MOVE 'Y' TO WS-HDR-SEEN
+               MOVE IC-RECORD-COUNT TO WS-HDR-EXPECTED-COUNT
+           ELSE
+               IF IC-RECORD-TAG IS EQUAL TO "TRL"
+                   PERFORM 207-CHECK-TRAILER-COUNT
+               ELSE
+                   PERFORM 250-APPEND-TABLE
+               END-IF
+           END-IF.
+      *
+      ******************************************************************
+      * 207-CHECK-TRAILER-COUNT - COMPARE THE TRAILER'S RECORD COUNT
+      * (AND, IF ONE WAS SEEN, THE HEADER'S EXPECTED COUNT) AGAINST
+      * HOW MANY DATA RECORDS HAVE ACTUALLY BEEN READ SO FAR.
+      ******************************************************************
+       207-CHECK-TRAILER-COUNT.
+           MOVE 'Y' TO WS-TRL-SEEN.
+           IF IC-RECORD-COUNT IS NOT EQUAL TO WS-BIT-TABLE-INDEX
+               DISPLAY "**WARNING** " FILENAME-SBMIN2
+      -           " TRAILER COUNT " IC-RECORD-COUNT " DOES NOT MATCH "
+      -           WS-BIT-TABLE-INDEX " DATA RECORDS READ."
+           END-IF.
+           IF WS-HDR-SEEN IS EQUAL TO 'Y' AND
+               WS-HDR-EXPECTED-COUNT IS NOT EQUAL TO
+               WS-BIT-TABLE-INDEX
+               DISPLAY "**WARNING** " FILENAME-SBMIN2
+      -           " HEADER EXPECTED COUNT " WS-HDR-EXPECTED-COUNT
+      -           " DOES NOT MATCH " WS-BIT-TABLE-INDEX
+      -           " DATA RECORDS READ."
+           END-IF.
       *
        250-APPEND-TABLE.
            SET WS-BIT-TABLE-INDEX UP BY 1.
       *    MOVE TO THE CORRECT ROW IN THE TABLE.
            MOVE IB-BITS TO WS-BIT-ROW-FLAT(WS-BIT-TABLE-INDEX).
+           PERFORM 260-CHECK-CAPACITY.
+      *
+      ******************************************************************
+      * 260-CHECK-CAPACITY - WARN OPERATIONS ONCE WS-BIT-TABLE-INDEX
+      * CROSSES THE WARNING THRESHOLD, WELL BEFORE THE HARD 10000-ROW
+      * OCCURS LIMIT IS REACHED AND THE JOB ABENDS ON AN ODO OVERFLOW.
+      ******************************************************************
+       260-CHECK-CAPACITY.
+           IF WS-BIT-TABLE-INDEX IS GREATER THAN OR EQUAL TO
+               WS-BIT-TABLE-WARN-AT AND WS-BIT-TABLE-WARNED = 'N'
+               DISPLAY "**WARNING** WS-BIT-TABLE HAS REACHED "
+      -         WS-BIT-TABLE-INDEX " ROWS - APPROACHING THE 10000 "
+      -         "ROW TABLE LIMIT."
+               MOVE 'Y' TO WS-BIT-TABLE-WARNED
+           END-IF.
       *
        300-FIND-GROUPS.
-           PERFORM VARYING WS-BIT-ROW-INDEX FROM 1 BY 1
+           PERFORM 305-GET-RUN-DATE.
+           PERFORM 302-CHECK-RESTART.
+           OPEN EXTEND TRNDFL2.
+           OPEN EXTEND AUDITFL2.
+           OPEN EXTEND SHRNKFL2.
+           COMPUTE WS-CP-NEXT-BIT = WS-CP-LAST-BIT + 1.
+           PERFORM VARYING WS-BIT-ROW-INDEX FROM WS-CP-NEXT-BIT BY 1
            UNTIL WS-BIT-ROW-INDEX > 12
            PERFORM 310-COUNT-OCCURANCES
            PERFORM 320-FIND-COMMON-BIT
            PERFORM 350-FILTER-BITS
+           PERFORM 355-SUMMARIZE-ROUND
+           PERFORM 390-WRITE-CHECKPOINT
            END-PERFORM.
+           CLOSE TRNDFL2.
+           CLOSE AUDITFL2.
+           CLOSE SHRNKFL2.
+           PERFORM 395-CLEAR-CHECKPOINT.
+           PERFORM 380-CHECK-UNRESOLVED.
            PERFORM 800-COMPUTE-BIT-VALUES.
            MOVE O2-TOTAL TO O2-DISPLAY.
            MOVE CO2-TOTAL TO CO2-DISPLAY.
@@ -132,6 +361,77 @@
            DISPLAY "  CO2 RATE ==> " CO2-BITS-FLAT
                    " CO2 RATE ==> " CO2-DISPLAY.
            DISPLAY "TOTAL RATE ==> " TOTAL-DISPLAY.
+      *
+      ******************************************************************
+      * 305-GET-RUN-DATE - FORMAT TODAY'S DATE ONCE SO EVERY TREND
+      * RECORD WRITTEN BY THIS RUN CARRIES THE SAME RUN DATE.
+      ******************************************************************
+       305-GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO WS-TREND-DATE.
+      *
+      ******************************************************************
+      * 302-CHECK-RESTART - IF A CHECKPOINT WAS SAVED BY A PRIOR RUN
+      * THAT FAILED PARTWAY THROUGH THE 12-PASS FILTERING LOOP, RELOAD
+      * THE O2/CO2 BITPATTERNS RESOLVED SO FAR AND EVERY ROW'S
+      * WS-BELONGS-TO SO 300-FIND-GROUPS RESUMES AFTER THE LAST
+      * COMPLETED BIT POSITION INSTEAD OF STARTING OVER AT BIT 1.
+      ******************************************************************
+       302-CHECK-RESTART.
+           MOVE ZERO TO WS-CP-LAST-BIT.
+           MOVE 'N' TO WS-CP-EOF.
+           OPEN INPUT CHKPT3.
+           READ CHKPT3 NEXT
+               AT END
+                   MOVE 'Y' TO WS-CP-EOF
+               NOT AT END
+                   MOVE CP3-LAST-BIT TO WS-CP-LAST-BIT
+                   MOVE CP3-O2-FLAT TO O2-BITS-FLAT
+                   MOVE CP3-CO2-FLAT TO CO2-BITS-FLAT
+                   DISPLAY "RESUMING FILTERING FROM BIT POSITION "
+      -                WS-CP-LAST-BIT " (CHECKPOINT FOUND)."
+           END-READ.
+           PERFORM 303-LOAD-DETAIL-ROW UNTIL WS-CP-EOF = 'Y'.
+           CLOSE CHKPT3.
+      *
+       303-LOAD-DETAIL-ROW.
+           READ CHKPT3 NEXT
+               AT END
+                   MOVE 'Y' TO WS-CP-EOF
+               NOT AT END
+                   MOVE CP3-BELONGS-TO TO WS-BELONGS-TO(CP3-ROW-INDEX)
+           END-READ.
+      *
+      ******************************************************************
+      * 390-WRITE-CHECKPOINT - SAVE THE FILTERING STATE AFTER EACH
+      * COMPLETED BIT POSITION SO A FAILURE ON A LATER PASS ONLY COSTS
+      * REPLAYING BACK TO THIS POINT.
+      ******************************************************************
+       390-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT3.
+           MOVE WS-BIT-ROW-INDEX TO CP3-LAST-BIT.
+           MOVE O2-BITS-FLAT TO CP3-O2-FLAT.
+           MOVE CO2-BITS-FLAT TO CP3-CO2-FLAT.
+           WRITE CHKPT3-CTL-RECORD.
+           PERFORM 391-WRITE-DETAIL-ROW
+               VARYING WS-CP-SUBS FROM 1 BY 1
+               UNTIL WS-CP-SUBS > WS-BITS-COUNT.
+           CLOSE CHKPT3.
+      *
+       391-WRITE-DETAIL-ROW.
+           MOVE WS-CP-SUBS TO CP3-ROW-INDEX.
+           MOVE WS-BELONGS-TO(WS-CP-SUBS) TO CP3-BELONGS-TO.
+           WRITE CHKPT3-DET-RECORD.
+      *
+      ******************************************************************
+      * 395-CLEAR-CHECKPOINT - A CLEAN END-TO-END RUN NO LONGER NEEDS
+      * ITS CHECKPOINT, SO THE FILE IS EMPTIED AND THE NEXT RUN STARTS
+      * FROM BIT 1 INSTEAD OF "RESUMING" A FINISHED JOB.
+      ******************************************************************
+       395-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT3.
+           CLOSE CHKPT3.
       *
        310-COUNT-OCCURANCES.
            INITIALIZE TOTAL-COUNTER.
@@ -144,8 +444,8 @@
            UNTIL WS-BIT-TABLE-INDEX > WS-BITS-COUNT.
       *
        315-ADD-BIT-TO-COUNTER.
-           IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUALS 'N' AND
-              WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUALS 'C'
+           IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'N' AND
+              WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'C'
                IF WS-BIT-ROW-BIT(WS-BIT-TABLE-INDEX, WS-BIT-ROW-INDEX)
                    = 1
                    ADD 1 TO BC-TABLE-COUNT-ONES-O2(WS-BIT-ROW-INDEX)
@@ -153,8 +453,8 @@
                    ADD 1 TO BC-TABLE-COUNT-ZEROS-O2(WS-BIT-ROW-INDEX)
                END-IF
            END-IF.
-               IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUALS 'N' AND
-              WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUALS 'O'
+               IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'N' AND
+              WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'O'
                IF WS-BIT-ROW-BIT(WS-BIT-TABLE-INDEX, WS-BIT-ROW-INDEX)
                    = 1
                    ADD 1 TO BC-TABLE-COUNT-ONES-CO2(WS-BIT-ROW-INDEX)
@@ -162,7 +462,7 @@
                    ADD 1 TO BC-TABLE-COUNT-ZEROS-CO2(WS-BIT-ROW-INDEX)
                END-IF
            END-IF.
-           IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUALS 'N'
+           IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'N'
                ADD 1 TO TOTAL-COUNTER
            END-IF.
       *
@@ -182,6 +482,7 @@
                MOVE 1 TO BC-LEAST-COMMON-BIT-CO2(WS-BIT-ROW-INDEX)
            END-IF.
            PERFORM 321-DISPLAY-COUNTING.
+           PERFORM 322-WRITE-TREND-RECORD.
       *
        321-DISPLAY-COUNTING.
            DISPLAY "==============================================="
@@ -200,11 +501,59 @@
            DISPLAY "LEAST COMMON BIT IS CO2     ==> "
                    BC-LEAST-COMMON-BIT-CO2(WS-BIT-ROW-INDEX).
            DISPLAY "-----------------------------------------------".
+      *
+      ******************************************************************
+      * 322-WRITE-TREND-RECORD - APPEND THIS BIT POSITION'S ONES/ZEROS
+      * COUNTS, TAGGED WITH THE RUN DATE, TO THE HISTORICAL TREND FILE.
+      ******************************************************************
+       322-WRITE-TREND-RECORD.
+           MOVE WS-TREND-DATE TO TR-RUN-DATE.
+           SET TR-BIT-POSITION TO WS-BIT-ROW-INDEX.
+           MOVE BC-TABLE-COUNT-ONES-O2(WS-BIT-ROW-INDEX) TO TR-ONES-O2.
+           MOVE BC-TABLE-COUNT-ZEROS-O2(WS-BIT-ROW-INDEX)
+               TO TR-ZEROS-O2.
+           MOVE BC-TABLE-COUNT-ONES-CO2(WS-BIT-ROW-INDEX)
+               TO TR-ONES-CO2.
+           MOVE BC-TABLE-COUNT-ZEROS-CO2(WS-BIT-ROW-INDEX)
+               TO TR-ZEROS-CO2.
+           WRITE TRNDFL-RECORD.
       *
        350-FILTER-BITS.
                PERFORM 370-SORT-ONE-BIT VARYING WS-BIT-TABLE-INDEX
                FROM 1 BY 1 UNTIL WS-BIT-TABLE-INDEX IS GREATER THAN
                WS-BITS-COUNT.
+      *
+      ******************************************************************
+      * 355-SUMMARIZE-ROUND - COUNT HOW MANY ROWS ARE STILL O2 OR CO2
+      * CANDIDATES NOW THAT THIS BIT POSITION HAS BEEN FILTERED, AND
+      * APPEND THE FIGURES TO SHRNKFL2 SO THE CANDIDATE POOL'S ROUND-
+      * BY-ROUND SHRINKAGE CAN BE REVIEWED AFTER THE RUN INSTEAD OF
+      * ONLY WATCHED SCROLL BY ON THE CONSOLE.
+      ******************************************************************
+       355-SUMMARIZE-ROUND.
+           MOVE ZERO TO WS-O2-REMAINING.
+           MOVE ZERO TO WS-CO2-REMAINING.
+           PERFORM 356-COUNT-REMAINING-ROW
+               VARYING WS-BIT-TABLE-INDEX FROM 1 BY 1
+               UNTIL WS-BIT-TABLE-INDEX > WS-BITS-COUNT.
+           DISPLAY "AFTER BIT " WS-BIT-ROW-INDEX
+               " O2 CANDIDATES REMAINING ==> " WS-O2-REMAINING
+               " CO2 CANDIDATES REMAINING ==> " WS-CO2-REMAINING.
+           MOVE WS-TREND-DATE TO SK-RUN-DATE.
+           SET SK-BIT-POSITION TO WS-BIT-ROW-INDEX.
+           MOVE WS-O2-REMAINING TO SK-O2-REMAINING.
+           MOVE WS-CO2-REMAINING TO SK-CO2-REMAINING.
+           WRITE SHRNKFL-RECORD.
+      *
+       356-COUNT-REMAINING-ROW.
+           IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'N' AND
+              WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'C'
+               ADD 1 TO WS-O2-REMAINING
+           END-IF.
+           IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'N' AND
+              WS-BELONGS-TO(WS-BIT-TABLE-INDEX) NOT EQUAL TO 'O'
+               ADD 1 TO WS-CO2-REMAINING
+           END-IF.
       *
        370-SORT-ONE-BIT.
            IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) IS NOT EQUAL TO 'C' AND
@@ -217,6 +566,10 @@
                ELSE
                    IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) IS EQUAL TO 'O'
                        MOVE 'N' TO WS-BELONGS-TO(WS-BIT-TABLE-INDEX)
+                       SET WS-ELIM-BIT(WS-BIT-TABLE-INDEX)
+                           TO WS-BIT-ROW-INDEX
+                       MOVE 'O' TO WS-ELIM-FROM(WS-BIT-TABLE-INDEX)
+                       PERFORM 372-WRITE-ELIMINATION
                    END-IF
                END-IF
            END-IF.
@@ -231,6 +584,10 @@
                ELSE
                    IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) IS EQUAL TO 'C'
                        MOVE 'N' TO WS-BELONGS-TO(WS-BIT-TABLE-INDEX)
+                       SET WS-ELIM-BIT(WS-BIT-TABLE-INDEX)
+                           TO WS-BIT-ROW-INDEX
+                       MOVE 'C' TO WS-ELIM-FROM(WS-BIT-TABLE-INDEX)
+                       PERFORM 372-WRITE-ELIMINATION
                    END-IF
                END-IF
            END-IF.
@@ -242,6 +599,48 @@
        371-PRINT-ROW.
            DISPLAY "CODE ==> " WS-BELONGS-TO(WS-BIT-TABLE-INDEX)
            " BITPATTERN ==> " WS-BIT-ROW-FLAT(WS-BIT-TABLE-INDEX).
+      *
+      ******************************************************************
+      * 372-WRITE-ELIMINATION - A ROW JUST DROPPED OUT OF O2 OR CO2
+      * CANDIDACY. APPEND AN AUDIT RECORD NAMING THE ROW, THE BIT
+      * POSITION THAT ELIMINATED IT, AND WHICH GROUP IT FELL OUT OF,
+      * AND ECHO THE SAME INFORMATION TO THE CONSOLE ALONGSIDE
+      * 371-PRINT-ROW'S PER-PASS SURVIVOR LISTING.
+      ******************************************************************
+       372-WRITE-ELIMINATION.
+           MOVE WS-TREND-DATE TO AU-RUN-DATE.
+           MOVE WS-BIT-TABLE-INDEX TO AU-ROW-INDEX.
+           MOVE WS-ELIM-BIT(WS-BIT-TABLE-INDEX) TO AU-ELIM-BIT.
+           MOVE WS-ELIM-FROM(WS-BIT-TABLE-INDEX) TO AU-ELIM-FROM.
+           WRITE AUDITFL-RECORD.
+           DISPLAY "ROW " WS-BIT-TABLE-INDEX " ELIMINATED FROM "
+      -        WS-ELIM-FROM(WS-BIT-TABLE-INDEX) " AT BIT "
+      -        WS-ELIM-BIT(WS-BIT-TABLE-INDEX).
+      *
+      ******************************************************************
+      * 380-CHECK-UNRESOLVED - WS-BELONGS-TO STARTS AT 'B' AND EVERY
+      * ROW IS SUPPOSED TO RESOLVE TO 'O', 'C', OR 'N' BY THE TIME
+      * 300-FIND-GROUPS HAS FINISHED ITS 12 PASSES. ANY ROW STILL AT
+      * 'B' HERE MEANS THE FILTERING LOGIC MISSED A CASE, SO EXCEPT
+      * IT OUT INSTEAD OF LETTING IT SILENTLY SKEW THE O2/CO2 TOTALS.
+      ******************************************************************
+       380-CHECK-UNRESOLVED.
+           MOVE ZERO TO WS-UNRESOLVED-COUNT.
+           PERFORM 385-CHECK-ONE-ROW
+           VARYING WS-BIT-TABLE-INDEX FROM 1 BY 1
+           UNTIL WS-BIT-TABLE-INDEX > WS-BITS-COUNT.
+           IF WS-UNRESOLVED-COUNT IS GREATER THAN ZERO
+               DISPLAY "**EXCEPTION** " WS-UNRESOLVED-COUNT
+      -         " ROW(S) LEFT UNRESOLVED ('B') AFTER GROUP FILTERING."
+           END-IF.
+      *
+       385-CHECK-ONE-ROW.
+           IF WS-BELONGS-TO(WS-BIT-TABLE-INDEX) = 'B'
+               ADD 1 TO WS-UNRESOLVED-COUNT
+               DISPLAY "**EXCEPTION** ROW " WS-BIT-TABLE-INDEX
+      -         " STILL FLAGGED 'B' ==> "
+      -         WS-BIT-ROW-FLAT(WS-BIT-TABLE-INDEX)
+           END-IF.
       *
        800-COMPUTE-BIT-VALUES.
            PERFORM 850-COMPUTE-SINGLE-BIT VARYING WS-BIT-ROW-INDEX
@@ -256,3 +655,64 @@
            COMPUTE CO2-TOTAL = CO2-TOTAL +
            CO2-BITS(WS-BIT-ROW-INDEX) *
            BIT-VALUES-T-TABLE(WS-BIT-ROW-INDEX).
+      *
+      ******************************************************************
+      * 870-WRITE-CSV - REBUILD THE FINAL O2/CO2/LIFE-SUPPORT FIGURES
+      * AS A SMALL COMMA-DELIMITED FILE INSTEAD OF A FIXED-COLUMN
+      * REPORT, SO A SPREADSHEET OR LOAD JOB DOESN'T HAVE TO PARSE THE
+      * CONSOLE OUTPUT.
+      ******************************************************************
+       870-WRITE-CSV.
+           OPEN OUTPUT CSVFL2.
+           MOVE "RUN_DATE,O2_RATING,CO2_RATING,LIFE_SUPPORT_RATING"
+               TO CSVFL-RECORD.
+           WRITE CSVFL-RECORD.
+           MOVE SPACE TO CSVFL-RECORD.
+           STRING WS-TREND-DATE  DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  O2-TOTAL       DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  CO2-TOTAL      DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  TOTAL-RATE     DELIMITED BY SIZE
+               INTO CSVFL-RECORD.
+           WRITE CSVFL-RECORD.
+           CLOSE CSVFL2.
+      *
+      ******************************************************************
+      * 900-WRITE-TELEMETRY - APPEND THIS RUN'S DIAGNOSTIC FIGURES TO
+      * THE SHARED TELEMETRY FILE SO THEY CAN BE JOINED WITH DEPTH AND
+      * NAVIGATION RESULTS FROM THE SAME DAY'S RUN.
+      ******************************************************************
+       900-WRITE-TELEMETRY.
+           OPEN EXTEND TELEMFL.
+           MOVE "SBMRCD2" TO TL-PROGRAM-NAME.
+           MOVE WS-TREND-DATE TO TL-RUN-DATE.
+           MOVE ZERO TO TL-FINAL-DEPTH.
+           MOVE ZERO TO TL-INCREASE-COUNT.
+           MOVE ZERO TO TL-NAV-LENGTH.
+           MOVE ZERO TO TL-NAV-DEPTH.
+           MOVE ZERO TO TL-NAV-AIM.
+           MOVE ZERO TO TL-DIAG-GAMMA.
+           MOVE ZERO TO TL-DIAG-EPSILON.
+           MOVE O2-BITS-FLAT TO TL-DIAG-O2.
+           MOVE CO2-BITS-FLAT TO TL-DIAG-CO2.
+           WRITE TELEM-RECORD.
+           CLOSE TELEMFL.
+      *
+      ******************************************************************
+      * 910-WRITE-RUN-LOG - APPEND THIS RUN'S READ/REJECT COUNTS TO THE
+      * SHARED BATCH-RUN STATISTICS LOG. THIS PROGRAM HAS NO REJECT
+      * LOGIC OF ITS OWN, SO RL-RECORDS-REJECTED IS ALWAYS ZERO.
+      ******************************************************************
+       910-WRITE-RUN-LOG.
+           OPEN EXTEND BATCHLOG.
+           MOVE "SBMRCD2" TO RL-PROGRAM-NAME.
+           MOVE WS-TREND-DATE TO RL-RUN-DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-RUN-HH ":" WS-RUN-MIN ":" WS-RUN-SS
+               DELIMITED BY SIZE INTO RL-RUN-TIME.
+           MOVE WS-BITS-COUNT TO RL-RECORDS-READ.
+           MOVE ZERO TO RL-RECORDS-REJECTED.
+           WRITE RUNLOG-RECORD.
+           CLOSE BATCHLOG.
