@@ -9,91 +9,341 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUT1 ASSIGN TO "INPUT1"
+       SELECT OPTIONAL CTLPARM ASSIGN TO "SBMCTL1"
+       ORGANIZATION IS SEQUENTIAL.
+      * INPUT1 IS LINE SEQUENTIAL, NOT PLAIN SEQUENTIAL, SO GNUCOBOL
+      * DELIMITS EACH READ ON THE ACTUAL NEWLINE REGARDLESS OF HOW WIDE
+      * IB-BITS-TEXT IS DECLARED - A PLAIN SEQUENTIAL FILE WOULD READ
+      * FIXED 33-BYTE BLOCKS OFF THE FD LENGTH AND MISREAD EVERY
+      * NARROWER (E.G. THE DEFAULT 12-BIT) DIAGNOSTIC WORD FILE.
+       SELECT INPUT1 ASSIGN TO DYNAMIC FILENAME-SBMIN1
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RPTFL1 ASSIGN TO "SBMRCD1RPT"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT CSVFL1 ASSIGN TO "SBMRCD1CSV"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL TELEMFL ASSIGN TO "TELEMETRY"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL BATCHLOG ASSIGN TO "BATCHLOG"
        ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD CTLPARM.
+       01 CTLPARM-RECORD.
+           05 CR-BIT-WIDTH                         PIC 99.
+      *
+      * THE DETAIL RECORD IS HELD AS A FIXED 32-CHARACTER TEXT FIELD,
+      * WIDE ENOUGH FOR ANY SUPPORTED DIAGNOSTIC WORD, AND CRACKED INTO
+      * THE FIRST WS-BIT-WIDTH BIT POSITIONS AT RUN TIME BY
+      * 250-BIT-LOOPS. THIS KEEPS THE FILE A PLAIN FIXED-LENGTH
+      * SEQUENTIAL DATASET SO DIFFERENT WIDTHS DON'T NEED A RECOMPILE.
        FD INPUT1.
        01 INPUT-BITPATTERN.
-           05 IB-BITS                              PIC 9(12).
+           05 IB-BITS-TEXT                         PIC X(32).
            05 LINEBREAK                            PIC X.
+      *
+      * INPUT-CONTROL-RECORD IS AN ALTERNATE VIEW OF THE SAME RECORD
+      * AREA, CHECKED AT EVERY READ FOR AN OPTIONAL HDR OR TRL TAG. A
+      * PLAIN DIAGNOSTIC WORD IS ALL 0/1 DIGITS AND NEVER MATCHES
+      * EITHER TAG, SO AN UNWRAPPED FEED READS EXACTLY AS BEFORE.
+       01 INPUT-CONTROL-RECORD REDEFINES INPUT-BITPATTERN.
+           05 IC-RECORD-TAG                        PIC X(3).
+           05 IC-RECORD-COUNT                      PIC 9(7).
+           05 FILLER                               PIC X(23).
+      *
+      * RPTFL1 GIVES ENGINEERING A HEADED REPORT FILE TO WORK FROM
+      * INSTEAD OF HAVING TO TRANSCRIBE THE FINAL FIGURES OFF THE
+      * CONSOLE, FOLLOWING THE SAME HEADER/DETAIL-LINE STYLE COUNT2
+      * ALREADY USES FOR ITS OWN REPORT.
+       FD RPTFL1.
+       01 RPTFL-RECORD                             PIC X(80).
+      *
+      * CSVFL1 GIVES A DOWNSTREAM SPREADSHEET OR LOAD JOB THE SAME
+      * FINAL FIGURES AS RPTFL1 IN A PLAIN COMMA-DELIMITED LAYOUT.
+       FD CSVFL1.
+       01 CSVFL-RECORD                             PIC X(80).
+      *
+      * TELEM-RECORD IS THE SHARED COMBINED TELEMETRY RECORD (SEE
+      * COPYBOOKS/TELEMREC.CPY) JOINING THIS RUN'S FIGURES WITH DEPTH
+      * AND NAVIGATION IN ONE COMMON OUTPUT FILE.
+       FD TELEMFL.
+           COPY TELEMREC.
+      *
+      * RUNLOG-RECORD IS THE SHARED BATCH-RUN STATISTICS RECORD (SEE
+      * COPYBOOKS/RUNLOG.CPY) EVERY PROGRAM APPENDS TO AS IT FINISHES.
+       FD BATCHLOG.
+           COPY RUNLOG.
       *
        WORKING-STORAGE SECTION.
        01 SWITCHES.
            05 EOF-SWITCH                           PIC X VALUE 'N'.
            05 ERROR-SWITCH                         PIC X VALUE 'N'.
+      *
+      * WS-BIT-WIDTH CONTROLS EVERY OCCURS DEPENDING ON TABLE BELOW.
+      * A MISSING OR EMPTY CTLPARM DEFAULTS IT TO THE ORIGINAL 12-BIT
+      * DIAGNOSTIC WORD WIDTH SO EXISTING RUNS ARE UNAFFECTED.
+       01 WS-PARMS.
+           05 WS-BIT-WIDTH                         PIC 99   VALUE 12.
+      *
+      * FILENAME-SBMIN1 DEFAULTS TO THE ORIGINAL LITERAL BUT IS
+      * OVERRIDDEN AT 060-GET-FILE-NAMES BY THE SBMIN1 ENVIRONMENT
+      * VARIABLE (OR JCL DD NAME) WHEN ONE IS SET, SO OPERATIONS CAN
+      * REDIRECT A RUN TO A DIFFERENT EXTRACT WITHOUT RECOMPILING.
+       01 FILE-NAMES.
+           05 FILENAME-SBMIN1                      PIC X(100)
+                                                VALUE "INPUT1".
+           05 WS-ENV-WORK                          PIC X(100)
+                                                VALUE SPACE.
+      *
+      * THE SBMIN1 ENVIRONMENT VARIABLE MAY CARRY A COMMA-SEPARATED
+      * LIST OF UP TO 10 FILE NAMES INSTEAD OF JUST ONE, SO A DAILY
+      * FEED SPLIT ACROSS MULTIPLE BATCH FILES CAN BE PROCESSED AS ONE
+      * LOGICAL STREAM WITHOUT A MANUAL CONCATENATION STEP FIRST.
+       01 INPUT-FILE-LIST.
+           05 WS-INPUT-FILE-COUNT                  PIC 99  VALUE 1.
+           05 WS-INPUT-FILE-TABLE                  PIC X(100)
+                                                VALUE SPACE
+                                                OCCURS 10 TIMES.
+      *
+       01 WS-INPUT-FILE-SUBS                       PIC 99  VALUE ZERO.
+      *
+      * IC-RECORD-TAG DISTINGUISHES OPTIONAL HDR/TRL CONTROL RECORDS
+      * FROM ORDINARY DIAGNOSTIC WORD DATA, SO A FEED THAT WRAPS EACH
+      * FILE IN A HEADER EXPECTED-COUNT AND A TRAILER ACTUAL-COUNT CAN
+      * BE CHECKED FOR COMPLETENESS. THESE ARE RESET PER FILE BY
+      * 110-READ-ONE-FILE SINCE EACH CONCATENATED FILE MAY CARRY ITS
+      * OWN HEADER AND TRAILER.
+       01 CONTROL-RECORD-CHECK.
+           05 WS-HDR-SEEN                          PIC X    VALUE 'N'.
+           05 WS-HDR-EXPECTED-COUNT                PIC 9(7) VALUE ZERO.
+           05 WS-TRL-SEEN                          PIC X    VALUE 'N'.
+           05 WS-FILE-RECORD-COUNT                 PIC 9(7) VALUE ZERO.
       *
        01 WS-BITS.
-           05 WS-BIT-TABLE PIC 9 VALUE ZERO OCCURS 12 TIMES.
+           05 WS-BIT-TABLE PIC 9 VALUE ZERO
+              OCCURS 1 TO 32 TIMES DEPENDING ON WS-BIT-WIDTH.
       *
        01 WS-BITS-SUBS                             PIC 99   VALUE ZERO.
       *
        01 BIT-COUNTER.
-           05 BC-TABLE  PIC 9(5) VALUE ZERO OCCURS 12 TIMES.
+           05 BC-TABLE PIC 9(5) VALUE ZERO
+              OCCURS 1 TO 32 TIMES DEPENDING ON WS-BIT-WIDTH.
       *
        01  COUNTERS.
            05 TOTAL-COUNTER                        PIC 9(5) VALUE ZERO.
            05 COMPARE-COUNTER                      PIC 9(5) VALUE ZERO.
       *
        01 GAMMA-RATE.
-           05 GAMMA-BITS PIC 9 VALUE ZERO OCCURS 12 TIMES.
-           05 GAMMA-TOTAL                          PIC 9(6) VALUE ZERO.
+           05 GAMMA-BITS PIC 9 VALUE ZERO
+              OCCURS 1 TO 32 TIMES DEPENDING ON WS-BIT-WIDTH.
+           05 GAMMA-TOTAL                          PIC 9(10) VALUE ZERO.
       *
        01 EPSILON-RATE.
-           05 EPSILON-BITS PIC 9 VALUE ZERO OCCURS 12 TIMES.
-           05 EPSILON-TOTAL                        PIC 9(6) VALUE ZERO.
+           05 EPSILON-BITS PIC 9 VALUE ZERO
+              OCCURS 1 TO 32 TIMES DEPENDING ON WS-BIT-WIDTH.
+           05 EPSILON-TOTAL                        PIC 9(10) VALUE ZERO.
       *
-       01 TOTAL-RATE                               PIC 9(12).
+       01 TOTAL-RATE                               PIC 9(20).
       *
        01 DISPLAY-DATA.
-           05 GAMMA-DISPLAY                        PIC Z(11)9.
-           05 EPSILON-DISPLAY                      PIC Z(11)9.
-           05 TOTAL-DISPLAY                        PIC Z(11)9.
+           05 GAMMA-DISPLAY                        PIC Z(19)9.
+           05 EPSILON-DISPLAY                      PIC Z(19)9.
+           05 TOTAL-DISPLAY                        PIC Z(19)9.
 
-       01 BIT-VALUES.
-           05 BV-1  PIC 9(4) VALUE 2048.
-           05 BV-2  PIC 9(4) VALUE 1024.
-           05 BV-3  PIC 9(4) VALUE  512.
-           05 BV-4  PIC 9(4) VALUE  256.
-           05 BV-5  PIC 9(4) VALUE  128.
-           05 BV-6  PIC 9(4) VALUE   64.
-           05 BV-7  PIC 9(4) VALUE   32.
-           05 BV-8  PIC 9(4) VALUE   16.
-           05 BV-9  PIC 9(4) VALUE    8.
-           05 BV-10 PIC 9(4) VALUE    4.
-           05 BV-11 PIC 9(4) VALUE    2.
-           05 BV-12 PIC 9(4) VALUE    1.
-      *
-       01 BIT-VALUES-T REDEFINES BIT-VALUES.
-           05 BIT-VALUES-T-TABLE PIC 9(4) OCCURS 12 TIMES.
+      * BIT-VALUES-T-TABLE HOLDS THE PLACE VALUE (2 ** N) OF EACH BIT
+      * POSITION. IT USED TO BE 12 HARDCODED VALUE CLAUSES; NOW IT IS
+      * COMPUTED AT STARTUP BY 150-BUILD-BIT-VALUES SO A WIDER OR
+      * NARROWER DIAGNOSTIC WORD DOESN'T NEED A RECOMPILE.
+       01 BIT-VALUES-T.
+           05 BIT-VALUES-T-TABLE PIC 9(10) VALUE ZERO
+              OCCURS 1 TO 32 TIMES DEPENDING ON WS-BIT-WIDTH.
+      *
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY                          PIC 9(4).
+           05 WS-RUN-MM                             PIC 9(2).
+           05 WS-RUN-DD                             PIC 9(2).
+      *
+       01 WS-RUN-TIME.
+           05 WS-RUN-HH                            PIC 9(2).
+           05 WS-RUN-MIN                           PIC 9(2).
+           05 WS-RUN-SS                            PIC 9(2).
+           05 WS-RUN-HS                            PIC 9(2).
+      *
+       01 RPT-HEADER.
+           05 FILLER                               PIC X(30)
+                                   VALUE "SBMRCD1 DIAGNOSTIC REPORT".
+           05 FILLER                               PIC X(10)
+                                   VALUE "RUN DATE: ".
+           05 RH-DATE                               PIC X(10)
+                                                    VALUE SPACE.
+           05 FILLER                               PIC X(30)
+                                                    VALUE SPACE.
+      *
+       01 RPT-DETAIL.
+           05 RD-LABEL                              PIC X(25)
+                                                    VALUE SPACE.
+           05 RD-VALUE                              PIC Z(19)9.
+           05 FILLER                               PIC X(35)
+                                                    VALUE SPACE.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN INPUT INPUT1.
-           PERFORM 200-READ-NEXT UNTIL EOF-SWITCH = 'Y'.
-           CLOSE INPUT1.
+           PERFORM 060-GET-FILE-NAMES.
+           PERFORM 050-READ-CONTROL.
+           PERFORM 100-READ-ALL-FILES.
            PERFORM 300-SUMMARIZE-LOOP.
            PERFORM 500-PRINT-BITS.
            PERFORM 600-DISPLAY-SUMMARY.
+           PERFORM 700-WRITE-REPORT.
+           PERFORM 750-WRITE-CSV.
+           PERFORM 800-WRITE-TELEMETRY.
+           PERFORM 810-WRITE-RUN-LOG.
            STOP RUN.
 
+      ******************************************************************
+      * 050-READ-CONTROL - PICK UP THE DIAGNOSTIC WORD BIT WIDTH FROM
+      * THE CONTROL RECORD AND SIZE THE BIT-VALUE TABLE TO MATCH. NO
+      * CONTROL RECORD MEANS THE ORIGINAL 12-BIT WIDTH STILL APPLIES.
+      ******************************************************************
+       050-READ-CONTROL.
+           OPEN INPUT CTLPARM.
+           READ CTLPARM NEXT
+               AT END
+                   MOVE 12 TO WS-BIT-WIDTH
+               NOT AT END
+                   MOVE CR-BIT-WIDTH TO WS-BIT-WIDTH.
+           CLOSE CTLPARM.
+           IF WS-BIT-WIDTH IS EQUAL TO ZERO
+               MOVE 12 TO WS-BIT-WIDTH.
+           IF WS-BIT-WIDTH IS GREATER THAN 32
+               DISPLAY "**WARNING** REQUESTED BIT WIDTH "
+      -           WS-BIT-WIDTH " EXCEEDS THE 32-WIDE TABLE LIMIT - "
+      -           "USING 32."
+               MOVE 32 TO WS-BIT-WIDTH.
+           PERFORM 150-BUILD-BIT-VALUES.
+
+       060-GET-FILE-NAMES.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "SBMIN1"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO FILENAME-SBMIN1
+               PERFORM 065-SPLIT-FILE-LIST
+           ELSE
+               MOVE FILENAME-SBMIN1 TO WS-INPUT-FILE-TABLE(1)
+               MOVE 1 TO WS-INPUT-FILE-COUNT
+           END-IF.
+
+      ******************************************************************
+      * 065-SPLIT-FILE-LIST - BREAK A COMMA-SEPARATED SBMIN1 OVERRIDE
+      * INTO WS-INPUT-FILE-TABLE SO 100-READ-ALL-FILES CAN WORK THROUGH
+      * EACH NAME IN TURN. A SINGLE FILE NAME WITH NO COMMA STILL ENDS
+      * UP AS A ONE-ENTRY LIST.
+      ******************************************************************
+       065-SPLIT-FILE-LIST.
+           MOVE ZERO TO WS-INPUT-FILE-COUNT.
+           UNSTRING WS-ENV-WORK DELIMITED BY ","
+               INTO WS-INPUT-FILE-TABLE(1) WS-INPUT-FILE-TABLE(2)
+                    WS-INPUT-FILE-TABLE(3) WS-INPUT-FILE-TABLE(4)
+                    WS-INPUT-FILE-TABLE(5) WS-INPUT-FILE-TABLE(6)
+                    WS-INPUT-FILE-TABLE(7) WS-INPUT-FILE-TABLE(8)
+                    WS-INPUT-FILE-TABLE(9) WS-INPUT-FILE-TABLE(10)
+               TALLYING IN WS-INPUT-FILE-COUNT.
+
+      ******************************************************************
+      * 100-READ-ALL-FILES - WORK THROUGH EVERY FILE NAME COLLECTED BY
+      * 060-GET-FILE-NAMES/065-SPLIT-FILE-LIST AND PROCESS THEM AS ONE
+      * LOGICAL STREAM.
+      ******************************************************************
+       100-READ-ALL-FILES.
+           PERFORM 110-READ-ONE-FILE
+               VARYING WS-INPUT-FILE-SUBS FROM 1 BY 1
+               UNTIL WS-INPUT-FILE-SUBS > WS-INPUT-FILE-COUNT.
+
+       110-READ-ONE-FILE.
+           MOVE WS-INPUT-FILE-TABLE(WS-INPUT-FILE-SUBS)
+               TO FILENAME-SBMIN1.
+           MOVE 'N' TO EOF-SWITCH.
+           MOVE 'N' TO WS-HDR-SEEN.
+           MOVE 'N' TO WS-TRL-SEEN.
+           MOVE ZERO TO WS-FILE-RECORD-COUNT.
+           OPEN INPUT INPUT1.
+           PERFORM 200-READ-NEXT UNTIL EOF-SWITCH = 'Y'.
+           CLOSE INPUT1.
+           IF WS-HDR-SEEN = 'Y' AND WS-TRL-SEEN = 'N'
+               DISPLAY "**WARNING** " FILENAME-SBMIN1
+      -           " HAS A HEADER RECORD BUT NO TRAILER RECORD."
+           END-IF.
+
+       150-BUILD-BIT-VALUES.
+           PERFORM
+           VARYING WS-BITS-SUBS FROM 1 BY 1
+           UNTIL WS-BITS-SUBS > WS-BIT-WIDTH
+               COMPUTE BIT-VALUES-T-TABLE(WS-BITS-SUBS) =
+                   2 ** (WS-BIT-WIDTH - WS-BITS-SUBS)
+           END-PERFORM.
+
        200-READ-NEXT.
            READ INPUT1 NEXT
            AT END MOVE 'Y' TO EOF-SWITCH
-           NOT AT END PERFORM 250-BIT-LOOPS.
+           NOT AT END PERFORM 205-CHECK-CONTROL-RECORD.
+
+      ******************************************************************
+      * 205-CHECK-CONTROL-RECORD - AN "HDR"/"TRL" TAG MARKS A
+      * COMPLETENESS CONTROL RECORD RATHER THAN A DIAGNOSTIC WORD, SO
+      * IT IS PULLED OUT HERE BEFORE THE RECORD REACHES 250-BIT-LOOPS.
+      ******************************************************************
+       205-CHECK-CONTROL-RECORD.
+           IF IC-RECORD-TAG IS EQUAL TO "HDR"
+               MOVE 'Y' TO WS-HDR-SEEN
+               MOVE IC-RECORD-COUNT TO WS-HDR-EXPECTED-COUNT
+           ELSE
+               IF IC-RECORD-TAG IS EQUAL TO "TRL"
+                   PERFORM 207-CHECK-TRAILER-COUNT
+               ELSE
+                   PERFORM 250-BIT-LOOPS
+                   ADD 1 TO WS-FILE-RECORD-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 207-CHECK-TRAILER-COUNT - COMPARE THE TRAILER'S RECORD COUNT
+      * (AND, IF ONE WAS SEEN, THE HEADER'S EXPECTED COUNT) AGAINST
+      * HOW MANY DATA RECORDS WERE ACTUALLY READ FROM THIS FILE.
+      ******************************************************************
+       207-CHECK-TRAILER-COUNT.
+           MOVE 'Y' TO WS-TRL-SEEN.
+           IF IC-RECORD-COUNT IS NOT EQUAL TO WS-FILE-RECORD-COUNT
+               DISPLAY "**WARNING** " FILENAME-SBMIN1
+      -           " TRAILER COUNT " IC-RECORD-COUNT " DOES NOT MATCH "
+      -           WS-FILE-RECORD-COUNT " DATA RECORDS READ."
+           END-IF.
+           IF WS-HDR-SEEN IS EQUAL TO 'Y' AND
+               WS-HDR-EXPECTED-COUNT IS NOT EQUAL TO
+               WS-FILE-RECORD-COUNT
+               DISPLAY "**WARNING** " FILENAME-SBMIN1
+      -           " HEADER EXPECTED COUNT " WS-HDR-EXPECTED-COUNT
+      -           " DOES NOT MATCH " WS-FILE-RECORD-COUNT
+      -           " DATA RECORDS READ."
+           END-IF.
 
        250-BIT-LOOPS.
-           MOVE IB-BITS TO WS-BITS
            PERFORM
-           VARYING WS-BITS-SUBS FROM 1 BY 1 UNTIL WS-BITS-SUBS > 12
-           ADD WS-BIT-TABLE(WS-BITS-SUBS) TO BC-TABLE(WS-BITS-SUBS)
+           VARYING WS-BITS-SUBS FROM 1 BY 1 UNTIL WS-BITS-SUBS >
+           WS-BIT-WIDTH
+               MOVE IB-BITS-TEXT(WS-BITS-SUBS:1)
+                   TO WS-BIT-TABLE(WS-BITS-SUBS)
+               ADD WS-BIT-TABLE(WS-BITS-SUBS) TO BC-TABLE(WS-BITS-SUBS)
            END-PERFORM.
            ADD 1 TO TOTAL-COUNTER.
       *
        300-SUMMARIZE-LOOP.
            COMPUTE COMPARE-COUNTER = TOTAL-COUNTER / 2.
            PERFORM 400-SUMMARIZE
-           VARYING WS-BITS-SUBS FROM 1 BY 1 UNTIL WS-BITS-SUBS > 12.
+           VARYING WS-BITS-SUBS FROM 1 BY 1 UNTIL WS-BITS-SUBS >
+           WS-BIT-WIDTH.
       *
        400-SUMMARIZE.
            IF BC-TABLE(WS-BITS-SUBS) IS GREATER THAN COMPARE-COUNTER
@@ -112,7 +362,7 @@
       *
        500-PRINT-BITS.
            PERFORM VARYING WS-BITS-SUBS FROM 1 BY 1
-           UNTIL WS-BITS-SUBS > 12
+           UNTIL WS-BITS-SUBS > WS-BIT-WIDTH
            DISPLAY "BIT " WS-BITS-SUBS " COUNT IS "
       -     BC-TABLE(WS-BITS-SUBS) " TOTAL IS "
             TOTAL-COUNTER " GAMMA  IS "
@@ -130,3 +380,88 @@
            DISPLAY "EPSILON TOTAL ==> " EPSILON-DISPLAY.
            DISPLAY "  GAMMA TOTAL ==> " GAMMA-DISPLAY.
            DISPLAY "   FINAL CODE ==> " TOTAL-DISPLAY.
+
+      ******************************************************************
+      * 700-WRITE-REPORT - HAND ENGINEERING A HEADED REPORT FILE WITH
+      * THE RUN DATE AND FINAL GAMMA/EPSILON/POWER-CONSUMPTION FIGURES
+      * INSTEAD OF LEAVING THEM ONLY ON THE CONSOLE.
+      ******************************************************************
+       700-WRITE-REPORT.
+           OPEN OUTPUT RPTFL1.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO RH-DATE.
+           WRITE RPTFL-RECORD FROM RPT-HEADER.
+      *
+           MOVE "GAMMA RATE        ==>  " TO RD-LABEL.
+           MOVE GAMMA-TOTAL TO RD-VALUE.
+           WRITE RPTFL-RECORD FROM RPT-DETAIL.
+      *
+           MOVE "EPSILON RATE      ==>  " TO RD-LABEL.
+           MOVE EPSILON-TOTAL TO RD-VALUE.
+           WRITE RPTFL-RECORD FROM RPT-DETAIL.
+      *
+           MOVE "POWER CONSUMP CODE ==> " TO RD-LABEL.
+           MOVE TOTAL-RATE TO RD-VALUE.
+           WRITE RPTFL-RECORD FROM RPT-DETAIL.
+           CLOSE RPTFL1.
+
+      ******************************************************************
+      * 750-WRITE-CSV - REBUILD THE SAME FIGURES RPTFL1 JUST WROTE AS A
+      * SMALL COMMA-DELIMITED FILE INSTEAD OF A FIXED-COLUMN REPORT, SO
+      * A SPREADSHEET OR LOAD JOB DOESN'T HAVE TO PARSE RPTFL1'S LAYOUT.
+      ******************************************************************
+       750-WRITE-CSV.
+           OPEN OUTPUT CSVFL1.
+           MOVE "RUN_DATE,GAMMA_RATE,EPSILON_RATE,POWER_CODE"
+               TO CSVFL-RECORD.
+           WRITE CSVFL-RECORD.
+           MOVE SPACE TO CSVFL-RECORD.
+           STRING RH-DATE        DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  GAMMA-TOTAL    DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  EPSILON-TOTAL  DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  TOTAL-RATE     DELIMITED BY SIZE
+               INTO CSVFL-RECORD.
+           WRITE CSVFL-RECORD.
+           CLOSE CSVFL1.
+
+      ******************************************************************
+      * 800-WRITE-TELEMETRY - APPEND THIS RUN'S DIAGNOSTIC FIGURES TO
+      * THE SHARED TELEMETRY FILE SO THEY CAN BE JOINED WITH DEPTH AND
+      * NAVIGATION RESULTS FROM THE SAME DAY'S RUN.
+      ******************************************************************
+       800-WRITE-TELEMETRY.
+           OPEN EXTEND TELEMFL.
+           MOVE "SBMRCD1" TO TL-PROGRAM-NAME.
+           MOVE RH-DATE TO TL-RUN-DATE.
+           MOVE ZERO TO TL-FINAL-DEPTH.
+           MOVE ZERO TO TL-INCREASE-COUNT.
+           MOVE ZERO TO TL-NAV-LENGTH.
+           MOVE ZERO TO TL-NAV-DEPTH.
+           MOVE ZERO TO TL-NAV-AIM.
+           MOVE GAMMA-TOTAL TO TL-DIAG-GAMMA.
+           MOVE EPSILON-TOTAL TO TL-DIAG-EPSILON.
+           MOVE ZERO TO TL-DIAG-O2.
+           MOVE ZERO TO TL-DIAG-CO2.
+           WRITE TELEM-RECORD.
+           CLOSE TELEMFL.
+
+      ******************************************************************
+      * 810-WRITE-RUN-LOG - APPEND THIS RUN'S READ/REJECT COUNTS TO THE
+      * SHARED BATCH-RUN STATISTICS LOG. THIS PROGRAM HAS NO REJECT
+      * LOGIC OF ITS OWN, SO RL-RECORDS-REJECTED IS ALWAYS ZERO.
+      ******************************************************************
+       810-WRITE-RUN-LOG.
+           OPEN EXTEND BATCHLOG.
+           MOVE "SBMRCD1" TO RL-PROGRAM-NAME.
+           MOVE RH-DATE TO RL-RUN-DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-RUN-HH ":" WS-RUN-MIN ":" WS-RUN-SS
+               DELIMITED BY SIZE INTO RL-RUN-TIME.
+           MOVE TOTAL-COUNTER TO RL-RECORDS-READ.
+           MOVE ZERO TO RL-RECORDS-REJECTED.
+           WRITE RUNLOG-RECORD.
+           CLOSE BATCHLOG.
