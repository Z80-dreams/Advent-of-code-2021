@@ -9,8 +9,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFL1 ASSIGN TO "INPUTFILE.TXT"
-           ORGANISATION IS SEQUENTIAL.
+           SELECT INPUTFL1 ASSIGN TO DYNAMIC FILENAME-CNT2IN
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OUTFL2 ASSIGN TO "COUNT2OUT"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CTLOUT2 ASSIGN TO "COUNT2CTL"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT REJFL1 ASSIGN TO "COUNT2REJ"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL WINPARM ASSIGN TO "CNT2WIN"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL TELEMFL ASSIGN TO "TELEMETRY"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL BATCHLOG ASSIGN TO "BATCHLOG"
+           ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
@@ -19,27 +31,113 @@
            05 INPFL-DEPTH              PIC X(6).
       *    RECORD LENGTH IS 6, 5 DIGITS PLUS ONE LINEBREAK.
 
+      * OUTFL2 ARCHIVES THE RUN'S RECORD COUNT AND FINAL INCREASE COUNT
+      * SO OTHER PROGRAMS (AND OPERATIONS) HAVE SOMETHING TO READ BACK
+      * INSTEAD OF EYEBALLING THE CONSOLE, THE SAME WAY COUNT1'S OUTFL1
+      * DOES FOR THE SINGLE-READING COUNT.
+       FD OUTFL2.
+       01 OUTFL-RESULT.
+           05 OR-RECORDS-READ          PIC 9(5).
+           05 OR-INCREASES             PIC 9(4).
+
+      * WP-WINDOW-SIZE LETS OPERATIONS TUNE HOW MANY MEASUREMENTS THE
+      * SLIDING WINDOW COVERS WITHOUT A RECOMPILE. A MISSING OR EMPTY
+      * PARAMETER CARD DEFAULTS TO THE ORIGINAL 3-WIDE WINDOW.
+       FD WINPARM.
+       01 WINPARM-RECORD.
+           05 WP-WINDOW-SIZE           PIC 99.
+
+      * CT-RECORD-COUNT/CT-DEPTH-SUM/CT-DEPTH-HIGH/CT-DEPTH-LOW LET
+      * OPERATIONS RECONCILE THIS RUN AGAINST THE UPSTREAM SONAR
+      * EXTRACT'S OWN MANIFEST OF RECORDS SENT.
+       FD CTLOUT2.
+       01 CTLOUT-RESULT.
+           05 CT-RECORD-COUNT          PIC 9(5).
+           05 CT-DEPTH-SUM             PIC S9(10).
+           05 CT-DEPTH-HIGH            PIC S9(5).
+           05 CT-DEPTH-LOW             PIC S9(5).
+
+      * RECORDS WHOSE DEPTH IS NOT NUMERIC ARE LOGGED HERE INSTEAD OF
+      * BEING MOVED INTO DD-DEPTH-1 AND SKEWING THE INCREASE COUNT.
+       FD REJFL1.
+       01 REJFL-RECORD.
+           05 RJ-RECORD-NUMBER         PIC 9(5).
+           05 RJ-RAW-DATA              PIC X(6).
+
+      * TELEM-RECORD IS THE SHARED COMBINED TELEMETRY RECORD (SEE
+      * COPYBOOKS/TELEMREC.CPY) JOINING THIS RUN'S FIGURES WITH
+      * NAVIGATION AND DIAGNOSTICS IN ONE COMMON OUTPUT FILE.
+       FD TELEMFL.
+           COPY TELEMREC.
+
+      * RUNLOG-RECORD IS THE SHARED BATCH-RUN STATISTICS RECORD (SEE
+      * COPYBOOKS/RUNLOG.CPY) APPENDED BY EVERY PROGRAM IN THE SHOP.
+       FD BATCHLOG.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
 
+      * WS-WINDOW-SIZE SIZES DD-DEPTH-TABLE BELOW. WINPARM-RECORD IS
+      * READ AT 005-READ-WINDOW-PARM BEFORE THIS TABLE IS TOUCHED.
+       01 WINDOW-PARMS.
+           05 WS-WINDOW-SIZE               PIC 99    VALUE 3.
+           05 WS-WINDOW-SUBS               PIC 99    VALUE ZERO.
+
        01 DEPTH-DATA.
-           05 DD-DEPTH.
-               10 DD-DEPTH-1               PIC s9(5) VALUE 99999.
-               10 DD-DEPTH-2               PIC s9(5) VALUE 99999.
-               10 DD-DEPTH-3               PIC s9(5) VALUE 99999.
            05 DD-DEPTH-WINDOW.
                10 DD-DW-1                  PIC s9(7) VALUE 9999999.
                10 DD-DW-2                  PIC s9(7) VALUE 9999999.
            05 DD-INCREASES                 PIC S9(4) VALUE ZERO.
+           05 DD-DW-1-HIGH                 PIC s9(7) VALUE -9999999.
+           05 DD-DW-1-LOW                  PIC s9(7) VALUE  9999999.
+           05 DD-RECORD-COUNT              PIC 9(5) VALUE ZERO.
+           05 DD-DEPTH-SUM                 PIC S9(10) VALUE ZERO.
+           05 DD-DEPTH-HIGH                PIC S9(5) VALUE -99999.
+           05 DD-DEPTH-LOW                 PIC S9(5) VALUE 99999.
+           05 DD-REJECT-COUNT              PIC 9(5) VALUE ZERO.
+      *    DD-DEPTH-TABLE(1) IS THE NEWEST READING; HIGHER SUBSCRIPTS
+      *    ARE OLDER. 260-ACCEPT-RECORD SHIFTS EVERY ENTRY UP BY ONE
+      *    SLOT BEFORE STORING THE NEW READING IN SLOT 1, THE SAME
+      *    SHIFT-REGISTER BEHAVIOR THE ORIGINAL FIXED 3-WIDE FIELDS
+      *    HAD, JUST SIZED OFF WS-WINDOW-SIZE INSTEAD OF HARDCODED. IT
+      *    IS KEPT LAST IN THIS GROUP SINCE IT VARIES IN SIZE - AN
+      *    OCCURS DEPENDING ON ITEM ANYWHERE BUT LAST LEFT THE FIELDS
+      *    FOLLOWING IT WITH THE WRONG INITIAL VALUE.
+           05 DD-DEPTH-TABLE PIC S9(5) VALUE 99999
+              OCCURS 1 TO 20 TIMES DEPENDING ON WS-WINDOW-SIZE.
 
        01 EDITED-DATA.
            05 ED-DW-1                      PIC ZZZZZZ9.
            05 ED-DW-2                      PIC ZZZZZZ9.
            05 ED-INCREASES                 PIC ZZZ9.
+           05 ED-DW-1-HIGH                 PIC -ZZZZZZ9.
+           05 ED-DW-1-LOW                  PIC -ZZZZZZ9.
 
        01 SWITCHES.
                05 SW-EOF                   PIC X VALUE 'N'.
                05 SW-DEPTH-INC             PIC X VALUE 'N'.
 
+      * FILENAME-CNT2IN DEFAULTS TO THE ORIGINAL LITERAL BUT IS
+      * OVERRIDDEN AT 010-GET-FILE-NAMES BY THE CNT2IN ENVIRONMENT
+      * VARIABLE (OR JCL DD NAME) WHEN ONE IS SET, SO OPERATIONS CAN
+      * REDIRECT A RUN TO A DIFFERENT EXTRACT WITHOUT TOUCHING SOURCE
+      * OR RECOMPILING.
+       01 FILE-NAMES.
+           05 FILENAME-CNT2IN              PIC X(100)
+                                        VALUE "INPUTFILE.TXT".
+           05 WS-ENV-WORK                  PIC X(100) VALUE SPACE.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY                  PIC 9(4).
+           05 WS-RUN-MM                    PIC 9(2).
+           05 WS-RUN-DD                    PIC 9(2).
+
+       01 WS-RUN-TIME.
+           05 WS-RUN-HH                    PIC 99.
+           05 WS-RUN-MIN                   PIC 99.
+           05 WS-RUN-SS                    PIC 99.
+           05 WS-RUN-HS                    PIC 99.
+
        01 PRINT-HEADER.
            05 FILLER                       PIC X(7)  VALUE "DEPTH  ".
            05 FILLER                       PIC X(5)  VALUE SPACE.
@@ -57,22 +155,100 @@
 
        PROCEDURE DIVISION.
        000-MAIN-PROCEDURE.
+           PERFORM 005-READ-WINDOW-PARM.
+           PERFORM 010-GET-FILE-NAMES.
            OPEN INPUT INPUTFL1.
+           OPEN OUTPUT REJFL1.
            DISPLAY PRINT-HEADER.
            PERFORM 100-READ-NEXT UNTIL SW-EOF = 'Y'.
            CLOSE INPUTFL1.
+           CLOSE REJFL1.
            DISPLAY BLANK-LINE.
            DISPLAY "NUMBER OF INCREASES ==> " ED-INCREASES.
+           DISPLAY "NUMBER OF REJECTED RECORDS ==> " DD-REJECT-COUNT.
+           MOVE DD-DW-1-HIGH TO ED-DW-1-HIGH.
+           MOVE DD-DW-1-LOW TO ED-DW-1-LOW.
+           DISPLAY "HIGHEST WINDOW TOTAL ==> " ED-DW-1-HIGH.
+           DISPLAY " LOWEST WINDOW TOTAL ==> " ED-DW-1-LOW.
+           PERFORM 700-WRITE-RESULT.
+           PERFORM 750-WRITE-CONTROL-TOTAL.
+           PERFORM 780-WRITE-TELEMETRY.
+           PERFORM 790-WRITE-RUN-LOG.
            STOP RUN.
 
+      ******************************************************************
+      * 005-READ-WINDOW-PARM - PICK UP THE SLIDING-WINDOW SIZE FROM
+      * THE PARAMETER CARD AND SIZE DD-DEPTH-TABLE TO MATCH. NO
+      * PARAMETER CARD MEANS THE ORIGINAL 3-WIDE WINDOW STILL APPLIES.
+      ******************************************************************
+       005-READ-WINDOW-PARM.
+           OPEN INPUT WINPARM.
+           READ WINPARM NEXT
+               AT END
+                   MOVE 3 TO WS-WINDOW-SIZE
+               NOT AT END
+                   MOVE WP-WINDOW-SIZE TO WS-WINDOW-SIZE.
+           CLOSE WINPARM.
+           IF WS-WINDOW-SIZE IS EQUAL TO ZERO
+               MOVE 3 TO WS-WINDOW-SIZE
+           END-IF.
+           IF WS-WINDOW-SIZE IS GREATER THAN 20
+               DISPLAY "**WARNING** REQUESTED WINDOW SIZE "
+      -           WS-WINDOW-SIZE " EXCEEDS THE 20-WIDE TABLE LIMIT - "
+      -           "USING 20."
+               MOVE 20 TO WS-WINDOW-SIZE
+           END-IF.
+      *
+       010-GET-FILE-NAMES.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "CNT2IN"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO FILENAME-CNT2IN
+           END-IF.
+
        100-READ-NEXT.
            READ INPUTFL1 NEXT
                AT END MOVE 'Y' TO SW-EOF
                NOT AT END PERFORM 200-COMPARE.
 
        200-COMPARE.
-           MOVE INPFL-DEPTH TO DD-DEPTH-1.
-           ADD DD-DEPTH-1 DD-DEPTH-2 DD-DEPTH-3 GIVING DD-DW-1.
+           ADD 1 TO DD-RECORD-COUNT.
+           IF INPFL-DEPTH(1:5) IS NOT NUMERIC
+               PERFORM 250-REJECT-RECORD
+           ELSE
+               PERFORM 260-ACCEPT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * 250-REJECT-RECORD - A NON-NUMERIC DEPTH READING DOES NOT GET
+      * MOVED INTO DD-DEPTH-1; IT IS LOGGED TO REJFL1 AND COUNTED
+      * SEPARATELY SO A BLANK OR CORRUPTED ROW CAN'T SKEW THE RUN.
+      ******************************************************************
+       250-REJECT-RECORD.
+           ADD 1 TO DD-REJECT-COUNT.
+           MOVE DD-RECORD-COUNT TO RJ-RECORD-NUMBER.
+           MOVE INPFL-DEPTH TO RJ-RAW-DATA.
+           WRITE REJFL-RECORD.
+           DISPLAY "**REJECTED** RECORD " DD-RECORD-COUNT
+      -         " NON-NUMERIC DEPTH ==> " INPFL-DEPTH.
+
+       260-ACCEPT-RECORD.
+           PERFORM 265-SHIFT-WINDOW
+           VARYING WS-WINDOW-SUBS FROM WS-WINDOW-SIZE BY -1
+           UNTIL WS-WINDOW-SUBS < 2.
+           MOVE INPFL-DEPTH TO DD-DEPTH-TABLE(1).
+           ADD DD-DEPTH-TABLE(1) TO DD-DEPTH-SUM.
+           IF DD-DEPTH-TABLE(1) IS GREATER THAN DD-DEPTH-HIGH
+               MOVE DD-DEPTH-TABLE(1) TO DD-DEPTH-HIGH.
+           IF DD-DEPTH-TABLE(1) IS LESS THAN DD-DEPTH-LOW
+               MOVE DD-DEPTH-TABLE(1) TO DD-DEPTH-LOW.
+           MOVE ZERO TO DD-DW-1.
+           PERFORM 267-SUM-WINDOW
+           VARYING WS-WINDOW-SUBS FROM 1 BY 1
+           UNTIL WS-WINDOW-SUBS > WS-WINDOW-SIZE.
            MOVE DD-DW-1 TO ED-DW-1.
            MOVE ED-DW-1 TO PA-DEPTH-WINDOW.
 
@@ -88,8 +264,99 @@
 
            DISPLAY PRINT-AREA.
 
-           MOVE DD-DEPTH-2 TO DD-DEPTH-3.
-           MOVE DD-DEPTH-1 TO DD-DEPTH-2.
+      *    UNTIL DD-RECORD-COUNT REACHES WS-WINDOW-SIZE, DD-DEPTH-TABLE
+      *    STILL HAS UNFILLED SLOTS AT THE 99999 SENTINEL, SO DD-DW-1
+      *    IS NOT YET A GENUINE WINDOW TOTAL - SKIP THE HIGH/LOW CHECK
+      *    UNTIL THE WINDOW HAS FILLED WITH REAL READINGS.
+           IF DD-RECORD-COUNT IS GREATER THAN OR EQUAL TO WS-WINDOW-SIZE
+               IF DD-DW-1 IS GREATER THAN DD-DW-1-HIGH
+                   MOVE DD-DW-1 TO DD-DW-1-HIGH
+               END-IF
+               IF DD-DW-1 IS LESS THAN DD-DW-1-LOW
+                   MOVE DD-DW-1 TO DD-DW-1-LOW
+               END-IF
+           END-IF.
 
            MOVE DD-DW-1 TO DD-DW-2.
            MOVE 'N' TO SW-DEPTH-INC.
+
+      ******************************************************************
+      * 265-SHIFT-WINDOW - AGE EACH READING IN THE WINDOW TABLE UP ONE
+      * SLOT (OLDEST SLOT FIRST) SO SLOT 1 IS FREE FOR THE NEW READING.
+      ******************************************************************
+       265-SHIFT-WINDOW.
+           MOVE DD-DEPTH-TABLE(WS-WINDOW-SUBS - 1)
+               TO DD-DEPTH-TABLE(WS-WINDOW-SUBS).
+
+      ******************************************************************
+      * 267-SUM-WINDOW - ACCUMULATE THE CURRENT WINDOW TOTAL ACROSS
+      * ALL WS-WINDOW-SIZE SLOTS OF THE TABLE.
+      ******************************************************************
+       267-SUM-WINDOW.
+           ADD DD-DEPTH-TABLE(WS-WINDOW-SUBS) TO DD-DW-1.
+
+      ******************************************************************
+      * 700-WRITE-RESULT - ARCHIVE THE RUN'S RECORD COUNT AND FINAL
+      * INCREASE COUNT SO IT CAN BE HANDED OFF WITHOUT RE-RUNNING THE
+      * JOB OR COPYING NUMBERS OFF THE CONSOLE.
+      ******************************************************************
+       700-WRITE-RESULT.
+           OPEN OUTPUT OUTFL2.
+           MOVE DD-RECORD-COUNT TO OR-RECORDS-READ.
+           MOVE DD-INCREASES TO OR-INCREASES.
+           WRITE OUTFL-RESULT.
+           CLOSE OUTFL2.
+
+      ******************************************************************
+      * 750-WRITE-CONTROL-TOTAL - HAND OFF THE RECORD COUNT AND SUM OF
+      * DEPTHS (PLUS HIGH/LOW) SO OPERATIONS CAN RECONCILE THIS RUN
+      * AGAINST THE UPSTREAM SONAR EXTRACT'S OWN MANIFEST.
+      ******************************************************************
+       750-WRITE-CONTROL-TOTAL.
+           OPEN OUTPUT CTLOUT2.
+           MOVE DD-RECORD-COUNT TO CT-RECORD-COUNT.
+           MOVE DD-DEPTH-SUM TO CT-DEPTH-SUM.
+           MOVE DD-DEPTH-HIGH TO CT-DEPTH-HIGH.
+           MOVE DD-DEPTH-LOW TO CT-DEPTH-LOW.
+           WRITE CTLOUT-RESULT.
+           CLOSE CTLOUT2.
+
+      ******************************************************************
+      * 780-WRITE-TELEMETRY - APPEND THIS RUN'S DEPTH FIGURES TO THE
+      * SHARED TELEMETRY FILE SO THEY CAN BE JOINED WITH NAVIGATION
+      * AND DIAGNOSTIC RESULTS FROM THE SAME DAY'S RUN.
+      ******************************************************************
+       780-WRITE-TELEMETRY.
+           OPEN EXTEND TELEMFL.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE "COUNT2" TO TL-PROGRAM-NAME.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO TL-RUN-DATE.
+           MOVE ZERO TO TL-FINAL-DEPTH.
+           MOVE DD-INCREASES TO TL-INCREASE-COUNT.
+           MOVE ZERO TO TL-NAV-LENGTH.
+           MOVE ZERO TO TL-NAV-DEPTH.
+           MOVE ZERO TO TL-NAV-AIM.
+           MOVE ZERO TO TL-DIAG-GAMMA.
+           MOVE ZERO TO TL-DIAG-EPSILON.
+           MOVE ZERO TO TL-DIAG-O2.
+           MOVE ZERO TO TL-DIAG-CO2.
+           WRITE TELEM-RECORD.
+           CLOSE TELEMFL.
+
+      ******************************************************************
+      * 790-WRITE-RUN-LOG - APPEND A ONE-LINE RUN SUMMARY TO THE
+      * SHARED BATCH-RUN STATISTICS LOG.
+      ******************************************************************
+       790-WRITE-RUN-LOG.
+           OPEN EXTEND BATCHLOG.
+           MOVE "COUNT2" TO RL-PROGRAM-NAME.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO RL-RUN-DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-RUN-HH ":" WS-RUN-MIN ":" WS-RUN-SS
+               DELIMITED BY SIZE INTO RL-RUN-TIME.
+           MOVE DD-RECORD-COUNT TO RL-RECORDS-READ.
+           MOVE DD-REJECT-COUNT TO RL-RECORDS-REJECTED.
+           WRITE RUNLOG-RECORD.
+           CLOSE BATCHLOG.
