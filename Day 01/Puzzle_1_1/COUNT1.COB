@@ -9,8 +9,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFL1 ASSIGN TO "INPUTFILE.TXT"
-           ORGANISATION IS SEQUENTIAL.
+           SELECT INPUTFL1 ASSIGN TO DYNAMIC FILENAME-CNT1IN
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OUTFL1 ASSIGN TO "COUNT1OUT"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CTLOUT1 ASSIGN TO "COUNT1CTL"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT REJFL1 ASSIGN TO "COUNT1REJ"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL TELEMFL ASSIGN TO "TELEMETRY"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL BATCHLOG ASSIGN TO "BATCHLOG"
+           ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
@@ -19,47 +29,281 @@
            05 INPFL-DEPTH              PIC X(6).
       *    RECORD LENGTH IS 6, 5 DIGITS PLUS ONE LINEBREAK.
 
+       FD OUTFL1.
+       01 OUTFL-RESULT.
+           05 OR-RECORDS-READ          PIC 9(5).
+           05 OR-INCREASES             PIC 9(4).
+
+      * CT-RECORD-COUNT/CT-DEPTH-SUM/CT-DEPTH-HIGH/CT-DEPTH-LOW LET
+      * OPERATIONS RECONCILE THIS RUN AGAINST THE UPSTREAM SONAR
+      * EXTRACT'S OWN MANIFEST OF RECORDS SENT.
+       FD CTLOUT1.
+       01 CTLOUT-RESULT.
+           05 CT-RECORD-COUNT          PIC 9(5).
+           05 CT-DEPTH-SUM             PIC S9(10).
+           05 CT-DEPTH-HIGH            PIC S9(5).
+           05 CT-DEPTH-LOW             PIC S9(5).
+
+      * RECORDS WHOSE DEPTH IS NOT NUMERIC ARE LOGGED HERE INSTEAD OF
+      * BEING MOVED INTO DD-DEPTH AND SKEWING THE INCREASE COUNT.
+       FD REJFL1.
+       01 REJFL-RECORD.
+           05 RJ-RECORD-NUMBER         PIC 9(5).
+           05 RJ-RAW-DATA              PIC X(6).
+
+      * TELEM-RECORD IS THE SHARED COMBINED TELEMETRY RECORD (SEE
+      * COPYBOOKS/TELEMREC.CPY) JOINING THIS RUN'S FIGURES WITH
+      * NAVIGATION AND DIAGNOSTICS IN ONE COMMON OUTPUT FILE.
+       FD TELEMFL.
+           COPY TELEMREC.
+
+      * RUNLOG-RECORD IS THE SHARED BATCH-RUN STATISTICS RECORD (SEE
+      * COPYBOOKS/RUNLOG.CPY) APPENDED BY EVERY PROGRAM IN THE SHOP.
+       FD BATCHLOG.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
 
        01 DEPTH-DATA.
            05 DD-DEPTH                 PIC s9(5) VALUE ZERO.
            05 DD-DEPTH-P               PIC s9(5) VALUE 99999.
            05 DD-INCREASES             PIC S9(4) VALUE ZERO.
+           05 DD-RECORD-COUNT          PIC 9(5) VALUE ZERO.
+           05 DD-DEPTH-SUM             PIC S9(10) VALUE ZERO.
+           05 DD-DEPTH-HIGH            PIC S9(5) VALUE -99999.
+           05 DD-DEPTH-LOW             PIC S9(5) VALUE 99999.
+           05 DD-REJECT-COUNT          PIC 9(5) VALUE ZERO.
 
        01 EDITED-DATA.
            05 ED-DEPTH             PIC ZZZZ9.
            05 ED-INCREASES         PIC ZZZ9.
+           05 ED-TI-JUMP           PIC ZZZZ9.
+           05 ED-TI-FROM           PIC ZZZZ9-.
+           05 ED-TI-TO             PIC ZZZZ9-.
+
+      * TOP-INCREASES KEEPS A DESCENDING TOP-5 LEADERBOARD OF THE
+      * LARGEST SINGLE-STEP DEPTH INCREASES SEEN THIS RUN, SO A SENSOR
+      * GLITCH OR AN UNUSUALLY SHARP DEPTH CHANGE SHOWS UP ALONGSIDE
+      * THE AGGREGATE INCREASE COUNT INSTEAD OF BEING BURIED IN IT.
+       01 TOP-INCREASES.
+           05 TI-JUMP-SIZE         PIC S9(5) VALUE ZERO OCCURS 5 TIMES.
+           05 TI-DEPTH-FROM        PIC S9(5) VALUE ZERO OCCURS 5 TIMES.
+           05 TI-DEPTH-TO          PIC S9(5) VALUE ZERO OCCURS 5 TIMES.
+
+       01 WS-TI-SUBS               PIC 9 VALUE ZERO.
+       01 WS-TI-POSITION           PIC 9 VALUE ZERO.
+       01 WS-TI-JUMP               PIC S9(5) VALUE ZERO.
 
        01 SWITCHES.
                05 SW-EOF               PIC X VALUE 'N'.
                05 SW-DEPTH-INC         PIC X VALUE 'N'.
 
+      * FILENAME-CNT1IN DEFAULTS TO THE ORIGINAL LITERAL BUT IS
+      * OVERRIDDEN AT 010-GET-FILE-NAMES BY THE CNT1IN ENVIRONMENT
+      * VARIABLE (OR JCL DD NAME) WHEN ONE IS SET, SO OPERATIONS CAN
+      * REDIRECT A RUN TO A DIFFERENT EXTRACT WITHOUT TOUCHING SOURCE
+      * OR RECOMPILING.
+       01 FILE-NAMES.
+           05 FILENAME-CNT1IN              PIC X(100)
+                                        VALUE "INPUTFILE.TXT".
+           05 WS-ENV-WORK                  PIC X(100) VALUE SPACE.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY                  PIC 9(4).
+           05 WS-RUN-MM                    PIC 9(2).
+           05 WS-RUN-DD                    PIC 9(2).
+
+       01 WS-RUN-TIME.
+           05 WS-RUN-HH                    PIC 99.
+           05 WS-RUN-MIN                   PIC 99.
+           05 WS-RUN-SS                    PIC 99.
+           05 WS-RUN-HS                    PIC 99.
+
        PROCEDURE DIVISION.
        000-MAIN-PROCEDURE.
+           PERFORM 010-GET-FILE-NAMES.
            OPEN INPUT INPUTFL1.
+           OPEN OUTPUT REJFL1.
            PERFORM 100-READ-NEXT UNTIL SW-EOF = 'Y'.
            CLOSE INPUTFL1.
+           CLOSE REJFL1.
            MOVE DD-INCREASES TO ED-INCREASES.
            DISPLAY "NUMBER OF INCREASES ==> " ED-INCREASES.
+           DISPLAY "NUMBER OF REJECTED RECORDS ==> " DD-REJECT-COUNT.
+           PERFORM 650-DISPLAY-TOP-INCREASES.
+           PERFORM 700-WRITE-RESULT.
+           PERFORM 750-WRITE-CONTROL-TOTAL.
+           PERFORM 780-WRITE-TELEMETRY.
+           PERFORM 790-WRITE-RUN-LOG.
            STOP RUN.
 
+       010-GET-FILE-NAMES.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "CNT1IN"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO FILENAME-CNT1IN
+           END-IF.
+
        100-READ-NEXT.
            READ INPUTFL1 NEXT
                AT END MOVE 'Y' TO SW-EOF
                NOT AT END PERFORM 200-COMPARE.
 
        200-COMPARE.
-           MOVE INPFL-DEPTH TO DD-DEPTH.
-           MOVE DD-DEPTH TO ED-DEPTH.
+           ADD 1 TO DD-RECORD-COUNT.
+           IF INPFL-DEPTH(1:5) IS NOT NUMERIC
+               PERFORM 250-REJECT-RECORD
+           ELSE
+               MOVE INPFL-DEPTH TO DD-DEPTH
+               MOVE DD-DEPTH TO ED-DEPTH
+               ADD DD-DEPTH TO DD-DEPTH-SUM
+               IF DD-DEPTH IS GREATER THAN DD-DEPTH-HIGH
+                   MOVE DD-DEPTH TO DD-DEPTH-HIGH
+               END-IF
+               IF DD-DEPTH IS LESS THAN DD-DEPTH-LOW
+                   MOVE DD-DEPTH TO DD-DEPTH-LOW
+               END-IF
 
-           IF DD-DEPTH IS GREATER THAN DD-DEPTH-P
-               MOVE 'Y' TO SW-DEPTH-INC
-               ADD 1 TO DD-INCREASES
-               DISPLAY ED-DEPTH " ==> INCREASED, "
-      -         "NUMBER OF INCREASES ARE " DD-INCREASES
+               IF DD-DEPTH IS GREATER THAN DD-DEPTH-P
+                   MOVE 'Y' TO SW-DEPTH-INC
+                   ADD 1 TO DD-INCREASES
+                   DISPLAY ED-DEPTH " ==> INCREASED, "
+      -             "NUMBER OF INCREASES ARE " DD-INCREASES
+                   PERFORM 260-TRACK-TOP-INCREASE
 
-           ELSE
-               DISPLAY ED-DEPTH " ==> DECREASED".
+               ELSE
+                   DISPLAY ED-DEPTH " ==> DECREASED"
+               END-IF
+
+               MOVE DD-DEPTH TO DD-DEPTH-P
+               MOVE 'N' TO SW-DEPTH-INC
+           END-IF.
 
-           MOVE DD-DEPTH TO DD-DEPTH-P.
-           MOVE 'N' TO SW-DEPTH-INC.
+      ******************************************************************
+      * 250-REJECT-RECORD - A NON-NUMERIC DEPTH READING DOES NOT GET
+      * MOVED INTO DD-DEPTH; IT IS LOGGED TO REJFL1 AND COUNTED
+      * SEPARATELY SO A BLANK OR CORRUPTED ROW CAN'T SKEW THE RUN.
+      ******************************************************************
+       250-REJECT-RECORD.
+           ADD 1 TO DD-REJECT-COUNT.
+           MOVE DD-RECORD-COUNT TO RJ-RECORD-NUMBER.
+           MOVE INPFL-DEPTH TO RJ-RAW-DATA.
+           WRITE REJFL-RECORD.
+           DISPLAY "**REJECTED** RECORD " DD-RECORD-COUNT
+      -         " NON-NUMERIC DEPTH ==> " INPFL-DEPTH.
+
+      ******************************************************************
+      * 260-TRACK-TOP-INCREASE - FIND WHERE THIS INCREASE RANKS AGAINST
+      * THE CURRENT TOP-5 LEADERBOARD; IF IT BEATS THE SMALLEST ENTRY,
+      * SHIFT THE LOWER-RANKED ENTRIES DOWN ONE SLOT AND INSERT IT.
+      ******************************************************************
+       260-TRACK-TOP-INCREASE.
+           COMPUTE WS-TI-JUMP = DD-DEPTH - DD-DEPTH-P.
+           MOVE ZERO TO WS-TI-POSITION.
+           PERFORM VARYING WS-TI-SUBS FROM 1 BY 1 UNTIL WS-TI-SUBS > 5
+               IF WS-TI-POSITION = ZERO AND
+                   WS-TI-JUMP IS GREATER THAN TI-JUMP-SIZE(WS-TI-SUBS)
+                   MOVE WS-TI-SUBS TO WS-TI-POSITION
+               END-IF
+           END-PERFORM.
+           IF WS-TI-POSITION NOT EQUAL TO ZERO
+               PERFORM VARYING WS-TI-SUBS FROM 5 BY -1
+                   UNTIL WS-TI-SUBS <= WS-TI-POSITION
+                   MOVE TI-JUMP-SIZE(WS-TI-SUBS - 1)
+                       TO TI-JUMP-SIZE(WS-TI-SUBS)
+                   MOVE TI-DEPTH-FROM(WS-TI-SUBS - 1)
+                       TO TI-DEPTH-FROM(WS-TI-SUBS)
+                   MOVE TI-DEPTH-TO(WS-TI-SUBS - 1)
+                       TO TI-DEPTH-TO(WS-TI-SUBS)
+               END-PERFORM
+               MOVE WS-TI-JUMP TO TI-JUMP-SIZE(WS-TI-POSITION)
+               MOVE DD-DEPTH-P TO TI-DEPTH-FROM(WS-TI-POSITION)
+               MOVE DD-DEPTH TO TI-DEPTH-TO(WS-TI-POSITION)
+           END-IF.
+
+      ******************************************************************
+      * 650-DISPLAY-TOP-INCREASES - PRINT THE TOP-5 LARGEST SINGLE-STEP
+      * DEPTH INCREASES SEEN THIS RUN ALONGSIDE THE AGGREGATE COUNT.
+      ******************************************************************
+       650-DISPLAY-TOP-INCREASES.
+           DISPLAY "TOP 5 LARGEST DEPTH INCREASES:".
+           PERFORM 655-DISPLAY-ONE-INCREASE
+               VARYING WS-TI-SUBS FROM 1 BY 1 UNTIL WS-TI-SUBS > 5.
+
+       655-DISPLAY-ONE-INCREASE.
+           IF TI-JUMP-SIZE(WS-TI-SUBS) IS GREATER THAN ZERO
+               MOVE TI-JUMP-SIZE(WS-TI-SUBS) TO ED-TI-JUMP
+               MOVE TI-DEPTH-FROM(WS-TI-SUBS) TO ED-TI-FROM
+               MOVE TI-DEPTH-TO(WS-TI-SUBS) TO ED-TI-TO
+               DISPLAY "  #" WS-TI-SUBS " JUMP ==> " ED-TI-JUMP
+      -             " (FROM " ED-TI-FROM " TO " ED-TI-TO ")"
+           END-IF.
+
+      ******************************************************************
+      * 700-WRITE-RESULT - ARCHIVE THE RUN'S RECORD COUNT AND FINAL
+      * INCREASE COUNT SO IT CAN BE HANDED OFF WITHOUT RE-RUNNING THE
+      * JOB OR COPYING NUMBERS OFF THE CONSOLE.
+      ******************************************************************
+       700-WRITE-RESULT.
+           OPEN OUTPUT OUTFL1.
+           MOVE DD-RECORD-COUNT TO OR-RECORDS-READ.
+           MOVE DD-INCREASES TO OR-INCREASES.
+           WRITE OUTFL-RESULT.
+           CLOSE OUTFL1.
+
+      ******************************************************************
+      * 750-WRITE-CONTROL-TOTAL - HAND OFF THE RECORD COUNT AND SUM OF
+      * DEPTHS (PLUS HIGH/LOW) SO OPERATIONS CAN RECONCILE THIS RUN
+      * AGAINST THE UPSTREAM SONAR EXTRACT'S OWN MANIFEST.
+      ******************************************************************
+       750-WRITE-CONTROL-TOTAL.
+           OPEN OUTPUT CTLOUT1.
+           MOVE DD-RECORD-COUNT TO CT-RECORD-COUNT.
+           MOVE DD-DEPTH-SUM TO CT-DEPTH-SUM.
+           MOVE DD-DEPTH-HIGH TO CT-DEPTH-HIGH.
+           MOVE DD-DEPTH-LOW TO CT-DEPTH-LOW.
+           WRITE CTLOUT-RESULT.
+           CLOSE CTLOUT1.
+
+      ******************************************************************
+      * 780-WRITE-TELEMETRY - APPEND THIS RUN'S DEPTH FIGURES TO THE
+      * SHARED TELEMETRY FILE SO THEY CAN BE JOINED WITH NAVIGATION
+      * AND DIAGNOSTIC RESULTS FROM THE SAME DAY'S RUN.
+      ******************************************************************
+       780-WRITE-TELEMETRY.
+           OPEN EXTEND TELEMFL.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE "COUNT1" TO TL-PROGRAM-NAME.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO TL-RUN-DATE.
+           MOVE ZERO TO TL-FINAL-DEPTH.
+           MOVE DD-INCREASES TO TL-INCREASE-COUNT.
+           MOVE ZERO TO TL-NAV-LENGTH.
+           MOVE ZERO TO TL-NAV-DEPTH.
+           MOVE ZERO TO TL-NAV-AIM.
+           MOVE ZERO TO TL-DIAG-GAMMA.
+           MOVE ZERO TO TL-DIAG-EPSILON.
+           MOVE ZERO TO TL-DIAG-O2.
+           MOVE ZERO TO TL-DIAG-CO2.
+           WRITE TELEM-RECORD.
+           CLOSE TELEMFL.
+
+      ******************************************************************
+      * 790-WRITE-RUN-LOG - APPEND A ONE-LINE RUN SUMMARY TO THE
+      * SHARED BATCH-RUN STATISTICS LOG.
+      ******************************************************************
+       790-WRITE-RUN-LOG.
+           OPEN EXTEND BATCHLOG.
+           MOVE "COUNT1" TO RL-PROGRAM-NAME.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO RL-RUN-DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-RUN-HH ":" WS-RUN-MIN ":" WS-RUN-SS
+               DELIMITED BY SIZE INTO RL-RUN-TIME.
+           MOVE DD-RECORD-COUNT TO RL-RECORDS-READ.
+           MOVE DD-REJECT-COUNT TO RL-RECORDS-REJECTED.
+           WRITE RUNLOG-RECORD.
+           CLOSE BATCHLOG.
