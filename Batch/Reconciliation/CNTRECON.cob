@@ -0,0 +1,212 @@
+      ******************************************************************
+      * Author: MARIA ASPVIK
+      * Date: 9 DEC, 2021
+      * Purpose: CROSS-CHECK COUNT1'S AND COUNT2'S FINAL INCREASE
+      *          COUNTS AGAINST EACH OTHER INSTEAD OF EYEBALLING TWO
+      *          SEPARATE CONSOLE RUNS BY HAND
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRECON1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL COUNT1RS ASSIGN TO DYNAMIC FILENAME-CNT1OUT
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL COUNT2RS ASSIGN TO DYNAMIC FILENAME-CNT2OUT
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT VARRPT ASSIGN TO "CNTRECONRPT"
+       ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * COUNT1RS/COUNT2RS ARE COUNT1'S OUTFL1 AND COUNT2'S OUTFL2
+      * RESULT FILES - SAME RECORD LAYOUT, ONE PER PROGRAM.
+       FD COUNT1RS.
+       01 C1-RESULT.
+           05 C1-RECORDS-READ                       PIC 9(5).
+           05 C1-INCREASES                          PIC 9(4).
+      *
+       FD COUNT2RS.
+       01 C2-RESULT.
+           05 C2-RECORDS-READ                       PIC 9(5).
+           05 C2-INCREASES                          PIC 9(4).
+      *
+      * VARRPT GIVES OPERATIONS A HEADED VARIANCE REPORT SHOWING BOTH
+      * TOTALS SIDE BY SIDE, FOLLOWING THE SAME HEADER/DETAIL-LINE
+      * STYLE SBMRCD1 ALREADY USES FOR ITS OWN REPORT.
+       FD VARRPT.
+       01 VARRPT-RECORD                             PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+           05 SW-C1-FOUND                           PIC X VALUE 'N'.
+           05 SW-C2-FOUND                           PIC X VALUE 'N'.
+      *
+      * FILENAME-CNT1OUT/FILENAME-CNT2OUT DEFAULT TO EACH PROGRAM'S
+      * NORMAL RESULT FILE BUT ARE OVERRIDDEN AT 010-GET-FILE-NAMES BY
+      * THE CNT1OUT/CNT2OUT ENVIRONMENT VARIABLES WHEN SET, THE SAME
+      * WAY INPUT FILE NAMES ARE EXTERNALIZED ELSEWHERE IN THE SHOP.
+       01 FILE-NAMES.
+           05 FILENAME-CNT1OUT                      PIC X(100)
+                                                VALUE "COUNT1OUT".
+           05 FILENAME-CNT2OUT                      PIC X(100)
+                                                VALUE "COUNT2OUT".
+           05 WS-ENV-WORK                           PIC X(100)
+                                                VALUE SPACE.
+      *
+       01 RECON-DATA.
+           05 WS-VARIANCE                     PIC S9(5) VALUE ZERO.
+      *
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY                           PIC 9(4).
+           05 WS-RUN-MM                             PIC 9(2).
+           05 WS-RUN-DD                             PIC 9(2).
+      *
+       01 DISPLAY-DATA.
+           05 ED-C1-INCREASES                       PIC ZZZ9.
+           05 ED-C2-INCREASES                       PIC ZZZ9.
+           05 ED-VARIANCE                           PIC ZZZ9-.
+      *
+       01 RPT-HEADER.
+           05 FILLER                          PIC X(30)
+                             VALUE "COUNT1/COUNT2 VARIANCE REPORT".
+           05 FILLER                          PIC X(10)
+                                   VALUE "RUN DATE: ".
+           05 RH-DATE                         PIC X(10)
+                                              VALUE SPACE.
+           05 FILLER                          PIC X(30)
+                                              VALUE SPACE.
+      *
+       01 RPT-DETAIL.
+           05 RD-LABEL                              PIC X(25)
+                                                    VALUE SPACE.
+           05 RD-VALUE                              PIC Z(4)9-.
+           05 FILLER                                PIC X(49)
+                                                    VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 010-GET-FILE-NAMES.
+           PERFORM 100-READ-COUNT1.
+           PERFORM 200-READ-COUNT2.
+           PERFORM 300-COMPUTE-VARIANCE.
+           PERFORM 400-DISPLAY-REPORT.
+           PERFORM 500-WRITE-REPORT.
+           STOP RUN.
+      *
+      ******************************************************************
+      * 010-GET-FILE-NAMES - LET OPERATIONS POINT AT A DIFFERENT DAY'S
+      * RESULT FILES WITHOUT EDITING THIS PROGRAM.
+      ******************************************************************
+       010-GET-FILE-NAMES.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "CNT1OUT"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO FILENAME-CNT1OUT
+           END-IF.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "CNT2OUT"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO FILENAME-CNT2OUT
+           END-IF.
+      *
+       100-READ-COUNT1.
+           OPEN INPUT COUNT1RS.
+           READ COUNT1RS NEXT
+               AT END
+                   DISPLAY "**WARNING** COUNT1 RESULT FILE NOT FOUND "
+      -               "OR EMPTY - " FILENAME-CNT1OUT
+               NOT AT END
+                   MOVE 'Y' TO SW-C1-FOUND
+           END-READ.
+           CLOSE COUNT1RS.
+      *
+       200-READ-COUNT2.
+           OPEN INPUT COUNT2RS.
+           READ COUNT2RS NEXT
+               AT END
+                   DISPLAY "**WARNING** COUNT2 RESULT FILE NOT FOUND "
+      -               "OR EMPTY - " FILENAME-CNT2OUT
+               NOT AT END
+                   MOVE 'Y' TO SW-C2-FOUND
+           END-READ.
+           CLOSE COUNT2RS.
+      *
+      ******************************************************************
+      * 300-COMPUTE-VARIANCE - ONLY MEANINGFUL WHEN BOTH RESULT FILES
+      * WERE FOUND; OTHERWISE LEAVE IT AT ZERO SO THE REPORT SHOWS
+      * "NOT AVAILABLE" FIGURES RATHER THAN A MISLEADING VARIANCE.
+      ******************************************************************
+       300-COMPUTE-VARIANCE.
+           IF SW-C1-FOUND = 'Y' AND SW-C2-FOUND = 'Y'
+               COMPUTE WS-VARIANCE = C1-INCREASES - C2-INCREASES
+           END-IF.
+      *
+       400-DISPLAY-REPORT.
+           DISPLAY "===============================================".
+           DISPLAY "COUNT1/COUNT2 INCREASE-COUNT VARIANCE REPORT".
+           IF SW-C1-FOUND = 'Y'
+               MOVE C1-INCREASES TO ED-C1-INCREASES
+               DISPLAY "COUNT1 (SINGLE READING)  INCREASES ==> "
+      -           ED-C1-INCREASES
+           ELSE
+               DISPLAY "COUNT1 (SINGLE READING)  INCREASES ==> "
+      -           "NOT AVAILABLE"
+           END-IF.
+           IF SW-C2-FOUND = 'Y'
+               MOVE C2-INCREASES TO ED-C2-INCREASES
+               DISPLAY "COUNT2 (SLIDING WINDOW)  INCREASES ==> "
+      -           ED-C2-INCREASES
+           ELSE
+               DISPLAY "COUNT2 (SLIDING WINDOW)  INCREASES ==> "
+      -           "NOT AVAILABLE"
+           END-IF.
+           IF SW-C1-FOUND = 'Y' AND SW-C2-FOUND = 'Y'
+               MOVE WS-VARIANCE TO ED-VARIANCE
+               DISPLAY "VARIANCE (COUNT1 - COUNT2)         ==> "
+      -           ED-VARIANCE
+           ELSE
+               DISPLAY "VARIANCE (COUNT1 - COUNT2)         ==> "
+      -           "NOT AVAILABLE"
+           END-IF.
+           DISPLAY "===============================================".
+      *
+      ******************************************************************
+      * 500-WRITE-REPORT - HAND OPERATIONS A HEADED REPORT FILE WITH
+      * BOTH PROGRAMS' INCREASE COUNTS AND THE VARIANCE BETWEEN THEM,
+      * INSTEAD OF LEAVING THE CROSS-CHECK ONLY ON THE CONSOLE.
+      ******************************************************************
+       500-WRITE-REPORT.
+           OPEN OUTPUT VARRPT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO RH-DATE.
+           WRITE VARRPT-RECORD FROM RPT-HEADER.
+      *
+           MOVE "COUNT1 INCREASES   ==>   " TO RD-LABEL.
+           IF SW-C1-FOUND = 'Y'
+               MOVE C1-INCREASES TO RD-VALUE
+           ELSE
+               MOVE ZERO TO RD-VALUE
+           END-IF.
+           WRITE VARRPT-RECORD FROM RPT-DETAIL.
+      *
+           MOVE "COUNT2 INCREASES   ==>   " TO RD-LABEL.
+           IF SW-C2-FOUND = 'Y'
+               MOVE C2-INCREASES TO RD-VALUE
+           ELSE
+               MOVE ZERO TO RD-VALUE
+           END-IF.
+           WRITE VARRPT-RECORD FROM RPT-DETAIL.
+      *
+           MOVE "VARIANCE           ==>   " TO RD-LABEL.
+           MOVE WS-VARIANCE TO RD-VALUE.
+           WRITE VARRPT-RECORD FROM RPT-DETAIL.
+           CLOSE VARRPT.
