@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author: MARIA ASPVIK
+      * Date: 9 DEC, 2021
+      * Purpose: LET AN OPERATOR PICK ANY ONE OF THE SIX DAILY REPORTS
+      *          FROM A SINGLE MENU INSTEAD OF REMEMBERING EACH
+      *          PROGRAM'S COMPILED NAME AND ENVIRONMENT OVERRIDES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPMENU1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      * EACH REPORT'S PROGRAM NAME DEFAULTS TO THE SHOP'S NORMAL
+      * COMPILED NAME BUT CAN BE OVERRIDDEN AT 010-GET-STEP-NAMES BY
+      * THE MATCHING ENVIRONMENT VARIABLE, THE SAME WAY BATCHDRV
+      * EXTERNALIZES ITS OWN STEP NAMES.
+       01 STEP-NAMES.
+           05 PROG-COUNT1                          PIC X(100)
+                                                VALUE "count1".
+           05 PROG-COUNT2                          PIC X(100)
+                                                VALUE "count2".
+           05 PROG-STEER1                          PIC X(100)
+                                           VALUE "STEERMODE=1 steernav".
+           05 PROG-STEER2                          PIC X(100)
+                                           VALUE "STEERMODE=2 steernav".
+           05 PROG-SBMRCD1                         PIC X(100)
+                                                VALUE "sbmrcd1".
+           05 PROG-SBMRCD2                         PIC X(100)
+                                                VALUE "sbmrcd2".
+           05 WS-ENV-WORK                          PIC X(100)
+                                                VALUE SPACE.
+      *
+       01 WS-MENU-CHOICE                           PIC 9    VALUE ZERO.
+       01 WS-DONE-SWITCH                           PIC X    VALUE 'N'.
+      *
+      * CALL "SYSTEM" RETURNS THE RAW WAIT() STATUS IN RETURN-CODE,
+      * WITH THE STEP'S ACTUAL EXIT CODE PACKED IN THE HIGH-ORDER
+      * BYTE. WS-EXIT-CODE AND WS-WAIT-REMAINDER UNPACK THAT, THE SAME
+      * WAY BATCHDRV DOES, SO THE MESSAGE BELOW REPORTS THE REPORT'S
+      * REAL EXIT CODE.
+       01 WS-EXIT-CODE                             PIC S9(4) VALUE ZERO.
+       01 WS-WAIT-REMAINDER                        PIC S9(4) VALUE ZERO.
+       01 WS-CURRENT-STEP                          PIC X(40)
+                                                VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 010-GET-STEP-NAMES.
+           PERFORM 100-MENU-LOOP UNTIL WS-DONE-SWITCH = 'Y'.
+           DISPLAY "EXITING OPERATOR MENU.".
+           STOP RUN.
+      *
+      ******************************************************************
+      * 010-GET-STEP-NAMES - LET OPERATIONS POINT ANY MENU ENTRY AT A
+      * DIFFERENT COMPILED PROGRAM WITHOUT EDITING THIS MENU.
+      ******************************************************************
+       010-GET-STEP-NAMES.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "MENCNT1"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-COUNT1
+           END-IF.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "MENCNT2"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-COUNT2
+           END-IF.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "MENSTR1"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-STEER1
+           END-IF.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "MENSTR2"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-STEER2
+           END-IF.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "MENSBM1"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-SBMRCD1
+           END-IF.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "MENSBM2"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-SBMRCD2
+           END-IF.
+      *
+      ******************************************************************
+      * 100-MENU-LOOP - SHOW THE MENU, READ THE OPERATOR'S CHOICE, AND
+      * RUN THE MATCHING REPORT. INPUT FILE NAMES ARE NOT PROMPTED FOR
+      * HERE SINCE EACH REPORT ALREADY READS ITS OWN OVERRIDE FROM THE
+      * ENVIRONMENT (SEE THE SBMIN1/SBMIN2/NAVIN1/NAVIN2/INPFL1
+      * EXTERNALIZATION ADDED EARLIER) - AN OPERATOR WHO NEEDS A
+      * DIFFERENT INPUT FILE SETS THAT VARIABLE BEFORE LAUNCHING THIS
+      * MENU.
+      ******************************************************************
+       100-MENU-LOOP.
+           PERFORM 110-DISPLAY-MENU.
+           ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   MOVE "COUNT1 (SONAR SWEEP)" TO WS-CURRENT-STEP
+                   CALL "SYSTEM" USING PROG-COUNT1
+                   PERFORM 900-SHOW-RESULT
+               WHEN 2
+                   MOVE "COUNT2 (SLIDING WINDOW)" TO WS-CURRENT-STEP
+                   CALL "SYSTEM" USING PROG-COUNT2
+                   PERFORM 900-SHOW-RESULT
+               WHEN 3
+                   MOVE "STEER1 (NAVIGATION)" TO WS-CURRENT-STEP
+                   CALL "SYSTEM" USING PROG-STEER1
+                   PERFORM 900-SHOW-RESULT
+               WHEN 4
+                   MOVE "STEER2 (AIM NAVIGATION)" TO WS-CURRENT-STEP
+                   CALL "SYSTEM" USING PROG-STEER2
+                   PERFORM 900-SHOW-RESULT
+               WHEN 5
+                   MOVE "SBMRCD1 (DIAGNOSTIC)" TO WS-CURRENT-STEP
+                   CALL "SYSTEM" USING PROG-SBMRCD1
+                   PERFORM 900-SHOW-RESULT
+               WHEN 6
+                   MOVE "SBMRCD2 (LIFE SUPPORT RATING)"
+                       TO WS-CURRENT-STEP
+                   CALL "SYSTEM" USING PROG-SBMRCD2
+                   PERFORM 900-SHOW-RESULT
+               WHEN 0
+                   MOVE 'Y' TO WS-DONE-SWITCH
+               WHEN OTHER
+                   DISPLAY "**INVALID CHOICE** ENTER A NUMBER 0-6."
+           END-EVALUATE.
+      *
+       110-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "===============================================".
+           DISPLAY "          SUBMARINE REPORTING MENU".
+           DISPLAY "===============================================".
+           DISPLAY "  1 - COUNT1   (SONAR SWEEP INCREASE COUNT)".
+           DISPLAY "  2 - COUNT2   (SLIDING WINDOW INCREASE COUNT)".
+           DISPLAY "  3 - STEER1   (NAVIGATION - COURSE PLOT)".
+           DISPLAY "  4 - STEER2   (NAVIGATION - AIM-BASED COURSE)".
+           DISPLAY "  5 - SBMRCD1  (DIAGNOSTIC REPORT)".
+           DISPLAY "  6 - SBMRCD2  (LIFE SUPPORT RATING)".
+           DISPLAY "  0 - EXIT".
+           DISPLAY "===============================================".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+      *
+      ******************************************************************
+      * 900-SHOW-RESULT - REPORT THE JUST-RUN REPORT'S REAL EXIT CODE
+      * SO THE OPERATOR KNOWS WHETHER IT FINISHED CLEAN BEFORE PICKING
+      * THE NEXT MENU ENTRY.
+      ******************************************************************
+       900-SHOW-RESULT.
+           DIVIDE RETURN-CODE BY 256 GIVING WS-EXIT-CODE
+               REMAINDER WS-WAIT-REMAINDER.
+           IF WS-EXIT-CODE IS EQUAL TO ZERO
+               DISPLAY WS-CURRENT-STEP " FINISHED CLEAN."
+           ELSE
+               DISPLAY "**WARNING** " WS-CURRENT-STEP
+      -           " ENDED WITH RETURN CODE " WS-EXIT-CODE.
