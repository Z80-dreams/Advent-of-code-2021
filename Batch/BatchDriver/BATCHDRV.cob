@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author: MARIA ASPVIK
+      * Date: 9 DEC, 2021
+      * Purpose: CHAIN THE DAILY COUNT1/STEER1/SBMRCD1 RUN WITH
+      *          CONDITION-CODE CHECKS BETWEEN STEPS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      * EACH STEP PROGRAM NAME DEFAULTS TO THE SHOP'S NORMAL COMPILED
+      * NAME BUT CAN BE OVERRIDDEN AT 010-GET-STEP-NAMES BY THE
+      * MATCHING ENVIRONMENT VARIABLE, THE SAME WAY INPUT FILE NAMES
+      * ARE EXTERNALIZED ELSEWHERE IN THE SHOP.
+       01 STEP-NAMES.
+           05 PROG-COUNT1                          PIC X(100)
+                                                VALUE "count1".
+           05 PROG-STEER1                          PIC X(100)
+                                           VALUE "STEERMODE=1 steernav".
+           05 PROG-SBMRCD1                         PIC X(100)
+                                                VALUE "sbmrcd1".
+           05 WS-ENV-WORK                          PIC X(100)
+                                                VALUE SPACE.
+      *
+       01 WS-CURRENT-STEP                          PIC X(40)
+                                                VALUE SPACE.
+      *
+      * CALL "SYSTEM" RETURNS THE RAW WAIT() STATUS IN RETURN-CODE,
+      * WITH THE STEP'S ACTUAL EXIT CODE PACKED IN THE HIGH-ORDER
+      * BYTE. WS-EXIT-CODE AND WS-WAIT-REMAINDER UNPACK THAT SO THE
+      * CHECKS AND MESSAGES BELOW DEAL IN THE STEP'S REAL EXIT CODE.
+       01 WS-EXIT-CODE                             PIC S9(4) VALUE ZERO.
+       01 WS-WAIT-REMAINDER                        PIC S9(4) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 010-GET-STEP-NAMES.
+           PERFORM 100-RUN-COUNT1.
+           PERFORM 800-UNPACK-EXIT-CODE.
+           IF WS-EXIT-CODE IS NOT EQUAL TO ZERO
+               PERFORM 900-ABORT-CHAIN
+           END-IF.
+           PERFORM 200-RUN-STEER1.
+           PERFORM 800-UNPACK-EXIT-CODE.
+           IF WS-EXIT-CODE IS NOT EQUAL TO ZERO
+               PERFORM 900-ABORT-CHAIN
+           END-IF.
+           PERFORM 300-RUN-SBMRCD1.
+           PERFORM 800-UNPACK-EXIT-CODE.
+           IF WS-EXIT-CODE IS NOT EQUAL TO ZERO
+               PERFORM 900-ABORT-CHAIN
+           END-IF.
+           DISPLAY "BATCH RUN COMPLETE - ALL STEPS ENDED CLEAN.".
+           STOP RUN.
+      *
+      ******************************************************************
+      * 010-GET-STEP-NAMES - LET OPERATIONS POINT EACH STEP AT A
+      * DIFFERENT COMPILED PROGRAM WITHOUT EDITING THIS DRIVER.
+      ******************************************************************
+       010-GET-STEP-NAMES.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "DRVCNT1"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-COUNT1
+           END-IF.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "DRVSTR1"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-STEER1
+           END-IF.
+           MOVE SPACE TO WS-ENV-WORK.
+           ACCEPT WS-ENV-WORK FROM ENVIRONMENT "DRVSBM1"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-WORK NOT EQUAL TO SPACE
+               MOVE WS-ENV-WORK TO PROG-SBMRCD1
+           END-IF.
+      *
+      ******************************************************************
+      * 100-RUN-COUNT1 - STEP 1: SONAR SWEEP COUNT.
+      ******************************************************************
+       100-RUN-COUNT1.
+           MOVE "STEP 1 - COUNT1 (SONAR SWEEP)" TO WS-CURRENT-STEP.
+           DISPLAY "STARTING " WS-CURRENT-STEP.
+           CALL "SYSTEM" USING PROG-COUNT1.
+      *
+      ******************************************************************
+      * 200-RUN-STEER1 - STEP 2: NAVIGATION COURSE.
+      ******************************************************************
+       200-RUN-STEER1.
+           MOVE "STEP 2 - STEER1 (NAVIGATION)" TO WS-CURRENT-STEP.
+           DISPLAY "STARTING " WS-CURRENT-STEP.
+           CALL "SYSTEM" USING PROG-STEER1.
+      *
+      ******************************************************************
+      * 300-RUN-SBMRCD1 - STEP 3: DIAGNOSTIC REPORT.
+      ******************************************************************
+       300-RUN-SBMRCD1.
+           MOVE "STEP 3 - SBMRCD1 (DIAGNOSTIC)" TO WS-CURRENT-STEP.
+           DISPLAY "STARTING " WS-CURRENT-STEP.
+           CALL "SYSTEM" USING PROG-SBMRCD1.
+      *
+      ******************************************************************
+      * 800-UNPACK-EXIT-CODE - PULL THE STEP'S ACTUAL EXIT CODE OUT OF
+      * THE RAW WAIT() STATUS CALL "SYSTEM" LEAVES IN RETURN-CODE.
+      ******************************************************************
+       800-UNPACK-EXIT-CODE.
+           DIVIDE RETURN-CODE BY 256 GIVING WS-EXIT-CODE
+               REMAINDER WS-WAIT-REMAINDER.
+      *
+      ******************************************************************
+      * 900-ABORT-CHAIN - A NON-ZERO CONDITION CODE FROM THE STEP JUST
+      * RUN MEANS THAT STEP ABENDED OR FAILED. STOP THE CHAIN HERE,
+      * NAMING THE FAILED STEP, RATHER THAN LETTING A DOWNSTREAM STEP
+      * RUN AGAINST BAD OR MISSING OUTPUT FROM THE FAILED ONE.
+      ******************************************************************
+       900-ABORT-CHAIN.
+           DISPLAY "**BATCH CHAIN ABORTED** " WS-CURRENT-STEP
+      -        " FAILED WITH RETURN CODE " WS-EXIT-CODE.
+           STOP RUN.
