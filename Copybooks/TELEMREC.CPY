@@ -0,0 +1,20 @@
+      ******************************************************************
+      * TELEMREC - COMBINED TELEMETRY RECORD SHARED BY COUNT1/COUNT2
+      * (DEPTH), STEER1/STEER2 (NAVIGATION), AND SBMRCD1/SBMRCD2
+      * (DIAGNOSTICS) SO ONE FILE CAN CARRY EACH PROGRAM'S PIECE OF A
+      * SINGLE SUBMARINE'S DAILY RUN INSTEAD OF JOINING THREE SEPARATE
+      * CONSOLE LOGS BY HAND. EACH WRITER FILLS ONLY THE FIELDS THAT
+      * APPLY TO ITS OWN DOMAIN AND LEAVES THE REST AT ZERO.
+      ******************************************************************
+       01 TELEM-RECORD.
+           05 TL-PROGRAM-NAME                      PIC X(10).
+           05 TL-RUN-DATE                           PIC X(10).
+           05 TL-FINAL-DEPTH                        PIC S9(7).
+           05 TL-INCREASE-COUNT                     PIC S9(7).
+           05 TL-NAV-LENGTH                         PIC S9(7).
+           05 TL-NAV-DEPTH                          PIC S9(7).
+           05 TL-NAV-AIM                            PIC S9(7).
+           05 TL-DIAG-GAMMA                         PIC 9(12).
+           05 TL-DIAG-EPSILON                       PIC 9(12).
+           05 TL-DIAG-O2                            PIC 9(12).
+           05 TL-DIAG-CO2                           PIC 9(12).
