@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RUNLOG - SHARED BATCH-RUN STATISTICS RECORD APPENDED BY EVERY
+      * PROGRAM IN THE SHOP SO OPERATIONS HAS A PERSISTED HISTORY OF
+      * WHAT RAN EACH DAY INSTEAD OF RELYING ON SAVED CONSOLE
+      * SCROLLBACK.
+      ******************************************************************
+       01 RUNLOG-RECORD.
+           05 RL-PROGRAM-NAME                      PIC X(10).
+           05 RL-RUN-DATE                          PIC X(10).
+           05 RL-RUN-TIME                          PIC X(8).
+           05 RL-RECORDS-READ                      PIC 9(7).
+           05 RL-RECORDS-REJECTED                  PIC 9(7).
