@@ -0,0 +1,621 @@
+      ******************************************************************
+      * Author: Maria Aspvik
+      * Date: 2 Dc, 2021
+      * Modified: 9 AUG, 2026 - MERGED STEER1 AND STEER2 INTO ONE
+      *           PROGRAM DRIVEN BY THE STEERMODE ENVIRONMENT VARIABLE.
+      * Purpose: Just for fun
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. STEERNAV.
+      *
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT INPUTFL1 ASSIGN TO DYNAMIC FILENAME-NAVIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT REJFL1 ASSIGN TO DYNAMIC FILENAME-REJFL
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHKPT2 ASSIGN TO "STEER2CP"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL TELEMFL ASSIGN TO "TELEMETRY"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL BATCHLOG ASSIGN TO "BATCHLOG"
+           ORGANIZATION IS SEQUENTIAL.
+      * NAVLOG IS A NEW DATASET EACH RUN DATE (NAME BUILT AT
+      * 600-WRITE-NAV-LOG), SO RESULTS FROM DIFFERENT DAYS ROLL UP
+      * INTO A HISTORY INSTEAD OF EACH RUN OVERWRITING THE LAST. ONLY
+      * WRITTEN WHEN STEERMODE-SWITCH = '2'.
+           SELECT OPTIONAL NAVLOG ASSIGN TO DYNAMIC FILENAME-NAVLOG
+           ORGANIZATION IS SEQUENTIAL.
+      * POSLOG GETS ONE RECORD PER INPUTFL1 COMMAND (WRITTEN FROM
+      * 250-WRITE-POSITION-LOG), NOT JUST THE FINAL FIGURES, SO A
+      * COURSE CAN BE REPLAYED OR CHARTED STEP BY STEP AFTER THE FACT.
+           SELECT OPTIONAL POSLOG ASSIGN TO DYNAMIC FILENAME-POSLOG
+           ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+        FILE SECTION.
+         FD INPUTFL1.
+       01 INRECORD.
+           05 IR-CONTROL-WORD              PIC X(7).
+           05 IR-AMOUNT                    PIC 9(3).
+           05 LINEBREAK                    PIC X.
+      *
+      * CHKPT2 LETS A MODE 2 RERUN PICK UP AFTER THE LAST SAVED
+      * CHECKPOINT INSTEAD OF REPLAYING THE WHOLE COURSE LOG FROM
+      * RECORD ONE. MODE 1 NEVER OPENS THIS FILE.
+       FD CHKPT2.
+       01 CHKPT-RECORD.
+           05 CP-RECORDS-PROCESSED         PIC 9(7).
+           05 CP-DEPTH          COMP-3     PIC S9(7).
+           05 CP-LENGTH         COMP-3     PIC S9(7).
+           05 CP-AIM            COMP-3     PIC S9(7).
+      *
+      * AN IR-CONTROL-WORD THAT MATCHES NONE OF MOVEMENT-DIRECTION'S
+      * 88-LEVEL VALUES IS LOGGED HERE, BY ITS POSITION IN INPUTFL1,
+      * INSTEAD OF HALTING THE WHOLE NAVIGATION RUN.
+       FD REJFL1.
+       01 REJFL-RECORD.
+           05 RJ-RECORD-NUMBER             PIC 9(7).
+           05 RJ-CONTROL-WORD              PIC X(7).
+           05 RJ-AMOUNT                    PIC 9(3).
+      *
+      * TELEM-RECORD IS THE SHARED COMBINED TELEMETRY RECORD (SEE
+      * COPYBOOKS/TELEMREC.CPY) JOINING THIS RUN'S FIGURES WITH DEPTH
+      * AND DIAGNOSTICS IN ONE COMMON OUTPUT FILE.
+       FD TELEMFL.
+           COPY TELEMREC.
+      *
+      * RUNLOG-RECORD IS THE SHARED BATCH-RUN STATISTICS RECORD (SEE
+      * COPYBOOKS/RUNLOG.CPY) EVERY PROGRAM APPENDS TO AS IT FINISHES.
+       FD BATCHLOG.
+           COPY RUNLOG.
+      *
+      * NAVLOG-RECORD HOLDS ONE MODE 2 RUN'S FINAL NAVIGATION FIGURES.
+      * A NEW FILE IS OPENED PER RUN DATE.
+       FD NAVLOG.
+       01 NAVLOG-RECORD.
+           05 NL-RUN-DATE                   PIC X(10).
+           05 NL-DEPTH           COMP-3     PIC S9(7).
+           05 NL-LENGTH          COMP-3     PIC S9(7).
+           05 NL-AIM             COMP-3     PIC S9(7).
+           05 NL-CODE            COMP-3     PIC S9(14).
+      *
+      * POSLOG-RECORD HOLDS ONE COMMAND'S RESULTING POSITION. PL-AIM
+      * STAYS ZERO IN MODE 1, WHICH HAS NO AIM FIGURE.
+       FD POSLOG.
+       01 POSLOG-RECORD.
+           05 PL-RECORD-NUMBER              PIC 9(7).
+           05 PL-CONTROL-WORD               PIC X(7).
+           05 PL-AMOUNT                     PIC 9(3).
+           05 PL-DEPTH           COMP-3     PIC S9(7).
+           05 PL-LENGTH          COMP-3     PIC S9(7).
+           05 PL-AIM             COMP-3     PIC S9(7).
+      *
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+           05 SW-EOF                       PIC X       VALUE 'N'.
+           05 SW-ERROR                     PIC X       VALUE 'N'.
+      *
+      * WS-RESTART-FOUND IS SET BY 020-RESTART-CHECK WHEN A PRIOR MODE 2
+      * RUN LEFT A CHECKPOINT TO RESUME FROM, SO 000-MAIN-PROCEDURE KNOWS
+      * TO OPEN POSLOG FOR EXTEND (KEEPING THE EARLIER POSITION HISTORY)
+      * INSTEAD OF OUTPUT (WHICH WOULD ERASE IT).
+           05 WS-RESTART-FOUND             PIC X       VALUE 'N'.
+      *
+      * STEERMODE-SWITCH IS SET AT 001-CHECK-MODE FROM THE STEERMODE
+      * ENVIRONMENT VARIABLE. '1' RUNS THE ORIGINAL STEER1 DEPTH/
+      * LENGTH-ONLY COURSE PLOT (NAVIN1/STEER1REJ); '2' RUNS THE
+      * AIM-BASED STEER2 COURSE PLOT WITH CHECKPOINT/RESTART AND THE
+      * DATED NAVIGATION LOG (NAVIN2/STEER2REJ). '1' IS THE DEFAULT
+      * WHEN THE VARIABLE IS NOT SET.
+       01 MODE-SWITCH.
+           05 STEERMODE-SWITCH             PIC X       VALUE '1'.
+               88 STEERMODE-IS-1                       VALUE '1'.
+               88 STEERMODE-IS-2                       VALUE '2'.
+           05 WS-MODE-ENV                  PIC X(10)   VALUE SPACE.
+      *
+      * FILENAME-NAVIN AND FILENAME-REJFL ARE BOTH SET AT
+      * 010-GET-FILE-NAMES ONCE THE MODE IS KNOWN - MODE 1 USES INFL1/
+      * STEER1REJ (OVERRIDABLE BY NAVIN1), MODE 2 USES INFL2/STEER2REJ
+      * (OVERRIDABLE BY NAVIN2).
+       01 FILE-NAMES.
+           05 FILENAME-NAVIN               PIC X(100)  VALUE SPACE.
+           05 FILENAME-REJFL               PIC X(100)  VALUE SPACE.
+           05 FILENAME-POSLOG              PIC X(100)  VALUE SPACE.
+           05 WS-ENV-WORK                  PIC X(100)  VALUE SPACE.
+      *
+      * FILENAME-NAVLOG IS BUILT AT 600-WRITE-NAV-LOG FROM THE RUN
+      * DATE, GIVING EACH RUN DATE ITS OWN NAVLOG DATASET.
+       01 NAV-LOG-FILE-NAME.
+           05 FILENAME-NAVLOG              PIC X(100)  VALUE SPACE.
+      *
+      * CHECKPOINT-DATA TRACKS HOW MANY INPUTFL1 RECORDS HAVE BEEN
+      * PROCESSED SO FAR AND HOW OFTEN TO SAVE A CHECKPOINT. ONLY USED
+      * WHEN STEERMODE-SWITCH = '2'.
+       01 CHECKPOINT-DATA.
+           05 CP-INTERVAL                  PIC 9(5)    VALUE 1000.
+           05 WS-RECORDS-PROCESSED         PIC 9(7)    VALUE ZERO.
+           05 WS-RECORDS-TO-SKIP           PIC 9(7)    VALUE ZERO.
+           05 WS-CP-QUOTIENT               PIC 9(7)    VALUE ZERO.
+           05 WS-CP-REMAINDER              PIC 9(5)    VALUE ZERO.
+      *
+       01 REJECT-DATA.
+           05 WS-REJECT-COUNT              PIC 9(5)    VALUE ZERO.
+      *
+      * DRY-RUN-SWITCH IS SET AT 005-CHECK-DRY-RUN FROM THE STEERDRYRUN
+      * ENVIRONMENT VARIABLE. WHEN 'Y', 000-MAIN-PROCEDURE LOOPS OVER
+      * THE CURRENT MODE'S TEST VECTORS INSTEAD OF READING INPUTFL1,
+      * SO THE DEPTH/LENGTH/AIM MATH CAN BE SANITY-CHECKED WITHOUT
+      * TOUCHING A PRODUCTION COURSE LOG OR THE REAL CHECKPOINT FILE.
+       01 DRY-RUN-SWITCHES.
+           05 DRY-RUN-SWITCH                PIC X       VALUE 'N'.
+           05 WS-DRY-ENV                    PIC X(10)   VALUE SPACE.
+           05 WS-DRV-SUBS                   PIC 9       VALUE ZERO.
+      *
+      * MODE 1'S TEST VECTORS (ORIGINAL STEER1 DRY-RUN DATA).
+       01 DRY-RUN-DATA-1.
+           05 DRV1-1                       PIC X(10)
+                                            VALUE "     up005".
+           05 DRV1-2                       PIC X(10)
+                                            VALUE "   down010".
+           05 DRV1-3                       PIC X(10)
+                                            VALUE "forward003".
+           05 DRV1-4                       PIC X(10)
+                                            VALUE "     up002".
+           05 DRV1-5                       PIC X(10)
+                                            VALUE "forward007".
+      *
+       01 DRY-RUN-TABLE-1 REDEFINES DRY-RUN-DATA-1.
+           05 DRV1-ENTRY OCCURS 5 TIMES.
+               10 DRV1-CONTROL-WORD         PIC X(7).
+               10 DRV1-AMOUNT               PIC 9(3).
+      *
+      * MODE 2'S TEST VECTORS (ORIGINAL STEER2 DRY-RUN DATA).
+       01 DRY-RUN-DATA-2.
+           05 DRV2-1                       PIC X(10)
+                                            VALUE "forward005".
+           05 DRV2-2                       PIC X(10)
+                                            VALUE "   down005".
+           05 DRV2-3                       PIC X(10)
+                                            VALUE "forward008".
+           05 DRV2-4                       PIC X(10)
+                                            VALUE "     up003".
+           05 DRV2-5                       PIC X(10)
+                                            VALUE "forward002".
+      *
+       01 DRY-RUN-TABLE-2 REDEFINES DRY-RUN-DATA-2.
+           05 DRV2-ENTRY OCCURS 5 TIMES.
+               10 DRV2-CONTROL-WORD         PIC X(7).
+               10 DRV2-AMOUNT               PIC 9(3).
+      *
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY                  PIC 9(4).
+           05 WS-RUN-MM                    PIC 9(2).
+           05 WS-RUN-DD                    PIC 9(2).
+      *
+       01 WS-RUN-TIME.
+           05 WS-RUN-HH                    PIC 9(2).
+           05 WS-RUN-MIN                   PIC 9(2).
+           05 WS-RUN-SS                    PIC 9(2).
+           05 WS-RUN-HS                    PIC 9(2).
+      *
+       01 MOVEMENT-DIRECTION               PIC X(7).
+           88 MOVE-UP                                  VALUE "     up".
+           88 MOVE-DOWN                                VALUE "   down".
+           88 MOVE-FORWARD                             VALUE "forward".
+      *
+       01 STEERING-DATA.
+           05 SD-DEPTH-CURRENT  COMP-3     PIC S9(7)   VALUE ZERO.
+           05 SD-LENGTH-CURRENT COMP-3     PIC S9(7)   VALUE ZERO.
+           05 SD-AIM-CURRENT    COMP-3     PIC S9(7)   VALUE ZERO.
+           05 SD-AIM-DEPTH-C    COMP-3     PIC S9(7)   VALUE ZERO.
+           05 SD-CODE           COMP-3     PIC S9(14)  VALUE ZERO.
+      *
+       01 EDITED-DATA.
+           05 ED-DEPTH                     PIC Z(6)9-.
+           05 ED-LENGTH                    PIC Z(6)9-.
+           05 ED-AIM                       PIC Z(6)9-.
+           05 ED-CODE                      PIC Z(13)9-.
+           05 BLANK-LINE                   PIC X(10)   VALUE SPACE.
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 001-CHECK-MODE.
+           PERFORM 010-GET-FILE-NAMES.
+           PERFORM 005-CHECK-DRY-RUN.
+           OPEN OUTPUT REJFL1.
+           IF DRY-RUN-SWITCH = 'Y'
+               OPEN OUTPUT POSLOG
+               DISPLAY "**DRY RUN** USING INLINE TEST VECTORS INSTEAD "
+      -           "OF THE COURSE LOG. CHECKPOINT FILE NOT READ OR "
+      -           "WRITTEN."
+               PERFORM 120-RUN-DRY-RUN-VECTORS
+           ELSE
+               IF STEERMODE-IS-2
+                   PERFORM 020-RESTART-CHECK
+               END-IF
+               IF WS-RESTART-FOUND = 'Y'
+                   OPEN EXTEND POSLOG
+               ELSE
+                   OPEN OUTPUT POSLOG
+               END-IF
+               OPEN INPUT INPUTFL1
+               IF STEERMODE-IS-2
+                   PERFORM 030-SKIP-PROCESSED-RECORDS
+               END-IF
+               PERFORM 100-READ-NEXT UNTIL SW-EOF = 'Y'
+               CLOSE INPUTFL1
+               IF STEERMODE-IS-2
+                   PERFORM 220-CLEAR-CHECKPOINT
+               END-IF
+           END-IF.
+           CLOSE REJFL1.
+           CLOSE POSLOG.
+           COMPUTE SD-CODE = SD-DEPTH-CURRENT * SD-LENGTH-CURRENT.
+           MOVE SD-DEPTH-CURRENT TO ED-DEPTH.
+           MOVE SD-LENGTH-CURRENT TO ED-LENGTH.
+           MOVE SD-CODE TO ED-CODE.
+           IF STEERMODE-IS-2
+               MOVE SD-AIM-CURRENT TO ED-AIM
+               DISPLAY "DEPTH ==> " ED-DEPTH " LENGTH ==> " ED-LENGTH
+      -            " AIM ==> " ED-AIM
+           ELSE
+               DISPLAY "DEPTH ==> " ED-DEPTH " LENGTH ==> " ED-LENGTH
+           END-IF.
+           DISPLAY BLANK-LINE.
+           DISPLAY "CODE TO OPEN CALENDAR IS ==> " ED-CODE.
+           DISPLAY "NUMBER OF REJECTED RECORDS ==> " WS-REJECT-COUNT.
+           PERFORM 500-WRITE-TELEMETRY.
+           PERFORM 510-WRITE-RUN-LOG.
+           IF STEERMODE-IS-2
+               PERFORM 600-WRITE-NAV-LOG
+           END-IF.
+           STOP RUN.
+      *
+      ******************************************************************
+      * 001-CHECK-MODE - STEERMODE PICKS WHICH COURSE PLOT RUNS: '1'
+      * FOR THE ORIGINAL DEPTH/LENGTH-ONLY STEER1 BEHAVIOR, '2' FOR
+      * THE AIM-BASED STEER2 BEHAVIOR. DEFAULTS TO '1' WHEN NOT SET.
+      ******************************************************************
+       001-CHECK-MODE.
+           MOVE SPACE TO WS-MODE-ENV.
+           ACCEPT WS-MODE-ENV FROM ENVIRONMENT "STEERMODE"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-MODE-ENV(1:1) = '2'
+               MOVE '2' TO STEERMODE-SWITCH
+           ELSE
+               MOVE '1' TO STEERMODE-SWITCH
+           END-IF.
+      *
+      ******************************************************************
+      * 010-GET-FILE-NAMES - MODE 1 READS NAVIN1 (DEFAULT INFL1) AND
+      * WRITES STEER1REJ; MODE 2 READS NAVIN2 (DEFAULT INFL2) AND
+      * WRITES STEER2REJ.
+      ******************************************************************
+       010-GET-FILE-NAMES.
+           IF STEERMODE-IS-2
+               MOVE "INFL2" TO FILENAME-NAVIN
+               MOVE "STEER2REJ" TO FILENAME-REJFL
+               MOVE "STEER2POS" TO FILENAME-POSLOG
+               MOVE SPACE TO WS-ENV-WORK
+               ACCEPT WS-ENV-WORK FROM ENVIRONMENT "NAVIN2"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               IF WS-ENV-WORK NOT EQUAL TO SPACE
+                   MOVE WS-ENV-WORK TO FILENAME-NAVIN
+               END-IF
+           ELSE
+               MOVE "INFL1" TO FILENAME-NAVIN
+               MOVE "STEER1REJ" TO FILENAME-REJFL
+               MOVE "STEER1POS" TO FILENAME-POSLOG
+               MOVE SPACE TO WS-ENV-WORK
+               ACCEPT WS-ENV-WORK FROM ENVIRONMENT "NAVIN1"
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               IF WS-ENV-WORK NOT EQUAL TO SPACE
+                   MOVE WS-ENV-WORK TO FILENAME-NAVIN
+               END-IF
+           END-IF.
+      *
+      ******************************************************************
+      * 005-CHECK-DRY-RUN - STEERDRYRUN = 'Y' SWITCHES THIS RUN TO THE
+      * CURRENT MODE'S INLINE TEST VECTORS INSTEAD OF INPUTFL1, AND (IN
+      * MODE 2) SKIPS THE CHECKPOINT/RESTART LOGIC ENTIRELY SINCE THERE
+      * IS NO REAL FILE POSITION TO SAVE OR RESUME.
+      ******************************************************************
+       005-CHECK-DRY-RUN.
+           MOVE SPACE TO WS-DRY-ENV.
+           ACCEPT WS-DRY-ENV FROM ENVIRONMENT "STEERDRYRUN"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-DRY-ENV(1:1) = 'Y' OR WS-DRY-ENV(1:1) = 'y'
+               MOVE 'Y' TO DRY-RUN-SWITCH
+           ELSE
+               MOVE 'N' TO DRY-RUN-SWITCH
+           END-IF.
+      *
+      ******************************************************************
+      * 120-RUN-DRY-RUN-VECTORS - FEED EACH TEST VECTOR FOR THE CURRENT
+      * MODE THROUGH THE SAME 200-UPDATE LOGIC A REAL INPUTFL1 RECORD
+      * WOULD GO THROUGH.
+      ******************************************************************
+       120-RUN-DRY-RUN-VECTORS.
+           PERFORM 125-RUN-ONE-VECTOR
+               VARYING WS-DRV-SUBS FROM 1 BY 1 UNTIL WS-DRV-SUBS > 5.
+      *
+       125-RUN-ONE-VECTOR.
+           IF STEERMODE-IS-2
+               MOVE DRV2-CONTROL-WORD(WS-DRV-SUBS) TO IR-CONTROL-WORD
+               MOVE DRV2-AMOUNT(WS-DRV-SUBS) TO IR-AMOUNT
+           ELSE
+               MOVE DRV1-CONTROL-WORD(WS-DRV-SUBS) TO IR-CONTROL-WORD
+               MOVE DRV1-AMOUNT(WS-DRV-SUBS) TO IR-AMOUNT
+           END-IF.
+           PERFORM 200-UPDATE.
+      *
+      ******************************************************************
+      * 020-RESTART-CHECK - IF A CHECKPOINT WAS SAVED BY A PRIOR MODE 2
+      * RUN THAT DID NOT FINISH, RELOAD THE STEERING FIGURES AND THE
+      * RECORD COUNT SO 030-SKIP-PROCESSED-RECORDS KNOWS HOW FAR TO
+      * FAST-FORWARD BEFORE PROCESSING RESUMES.
+      ******************************************************************
+       020-RESTART-CHECK.
+           OPEN INPUT CHKPT2
+           READ CHKPT2 NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'Y' TO WS-RESTART-FOUND
+                   MOVE CP-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+                   MOVE CP-RECORDS-PROCESSED TO WS-RECORDS-TO-SKIP
+                   MOVE CP-DEPTH TO SD-DEPTH-CURRENT
+                   MOVE CP-LENGTH TO SD-LENGTH-CURRENT
+                   MOVE CP-AIM TO SD-AIM-CURRENT
+                   DISPLAY "RESUMING FROM CHECKPOINT AT RECORD "
+      -                WS-RECORDS-PROCESSED
+           END-READ.
+           CLOSE CHKPT2.
+      *
+      ******************************************************************
+      * 030-SKIP-PROCESSED-RECORDS - FAST-FORWARD PAST THE RECORDS A
+      * PRIOR RUN ALREADY APPLIED TO SD-DEPTH-CURRENT/SD-LENGTH-
+      * CURRENT/SD-AIM-CURRENT, SINCE THOSE FIGURES WERE RESTORED BY
+      * 020-RESTART-CHECK AND MUST NOT BE APPLIED A SECOND TIME.
+      ******************************************************************
+       030-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL WS-RECORDS-TO-SKIP = ZERO OR SW-EOF = 'Y'
+               READ INPUTFL1 NEXT
+                   AT END MOVE 'Y' TO SW-EOF
+                   NOT AT END SUBTRACT 1 FROM WS-RECORDS-TO-SKIP
+               END-READ
+           END-PERFORM.
+      *
+       100-READ-NEXT.
+           READ INPUTFL1 NEXT
+               AT END MOVE 'Y' TO SW-EOF
+               NOT AT END PERFORM 200-UPDATE.
+      *
+      ******************************************************************
+      * 200-UPDATE - APPLY ONE CONTROL-WORD/AMOUNT PAIR TO THE COURSE
+      * FIGURES. MODE 1 UPDATES DEPTH/LENGTH DIRECTLY; MODE 2 UPDATES
+      * AIM (AND, ON A FORWARD MOVE, LENGTH AND DEPTH TOGETHER VIA
+      * 300-MOVE-FORWARD), CHECKS FOR IMPOSSIBLE NEGATIVE VALUES, AND
+      * SAVES A CHECKPOINT EVERY CP-INTERVAL RECORDS.
+      ******************************************************************
+       200-UPDATE.
+           MOVE IR-CONTROL-WORD TO MOVEMENT-DIRECTION.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+      *
+           IF SW-ERROR = 'N' AND SW-EOF = 'N'
+               IF STEERMODE-IS-2
+                   EVALUATE TRUE
+                       WHEN MOVE-UP
+                           SUBTRACT IR-AMOUNT FROM SD-AIM-CURRENT
+                               ON SIZE ERROR
+                                   MOVE 'Y' TO SW-ERROR
+                       WHEN MOVE-DOWN
+                           ADD IR-AMOUNT TO SD-AIM-CURRENT
+                               ON SIZE ERROR
+                                   MOVE 'Y' TO SW-ERROR
+                       WHEN MOVE-FORWARD
+                           PERFORM 300-MOVE-FORWARD
+                       WHEN OTHER
+                           PERFORM 400-REJECT-RECORD
+                   END-EVALUATE
+                   PERFORM 230-CHECK-NEGATIVE-VALUES
+               ELSE
+                   EVALUATE TRUE
+                       WHEN MOVE-UP
+                           SUBTRACT IR-AMOUNT FROM SD-DEPTH-CURRENT
+                               ON SIZE ERROR
+                                   MOVE 'Y' TO SW-ERROR
+                       WHEN MOVE-DOWN
+                           ADD IR-AMOUNT TO SD-DEPTH-CURRENT
+                               ON SIZE ERROR
+                                   MOVE 'Y' TO SW-ERROR
+                       WHEN MOVE-FORWARD
+                           ADD IR-AMOUNT TO SD-LENGTH-CURRENT
+                               ON SIZE ERROR
+                                   MOVE 'Y' TO SW-ERROR
+                       WHEN OTHER
+                           PERFORM 400-REJECT-RECORD
+                   END-EVALUATE
+               END-IF
+               PERFORM 250-WRITE-POSITION-LOG
+           ELSE
+               PERFORM 999-ERROR-PROCEDURE.
+      *
+           IF STEERMODE-IS-2 AND DRY-RUN-SWITCH = 'N'
+               DIVIDE WS-RECORDS-PROCESSED BY CP-INTERVAL
+                   GIVING WS-CP-QUOTIENT REMAINDER WS-CP-REMAINDER
+               IF WS-CP-REMAINDER = ZERO
+                   PERFORM 210-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+      *
+      ******************************************************************
+      * 230-CHECK-NEGATIVE-VALUES - SD-DEPTH-CURRENT AND SD-AIM-CURRENT
+      * ARE PHYSICALLY MEANINGLESS BELOW ZERO. WARN AND LOG THE
+      * OFFENDING RECORD WHEN EITHER HAS GONE NEGATIVE INSTEAD OF
+      * SILENTLY CARRYING AN IMPOSSIBLE COURSE VALUE FORWARD.
+      ******************************************************************
+       230-CHECK-NEGATIVE-VALUES.
+           IF SD-DEPTH-CURRENT IS LESS THAN ZERO
+               DISPLAY "**WARNING** NEGATIVE DEPTH ==> "
+      -           SD-DEPTH-CURRENT " AT RECORD " WS-RECORDS-PROCESSED
+      -           " CONTROL WORD ==> " IR-CONTROL-WORD
+      -           " AMOUNT ==> " IR-AMOUNT
+           END-IF.
+           IF SD-AIM-CURRENT IS LESS THAN ZERO
+               DISPLAY "**WARNING** NEGATIVE AIM ==> "
+      -           SD-AIM-CURRENT " AT RECORD " WS-RECORDS-PROCESSED
+      -           " CONTROL WORD ==> " IR-CONTROL-WORD
+      -           " AMOUNT ==> " IR-AMOUNT
+           END-IF.
+      *
+      ******************************************************************
+      * 250-WRITE-POSITION-LOG - RECORD THE COURSE FIGURES RESULTING
+      * FROM THIS COMMAND. UNLIKE THE TELEMETRY/RUN-LOG WRITERS, THIS
+      * RUNS ONCE PER INPUTFL1 RECORD SO THE FULL COURSE CAN BE
+      * TRACED STEP BY STEP, NOT JUST AT THE END OF THE RUN.
+      ******************************************************************
+       250-WRITE-POSITION-LOG.
+           MOVE WS-RECORDS-PROCESSED TO PL-RECORD-NUMBER.
+           MOVE IR-CONTROL-WORD TO PL-CONTROL-WORD.
+           MOVE IR-AMOUNT TO PL-AMOUNT.
+           MOVE SD-DEPTH-CURRENT TO PL-DEPTH.
+           MOVE SD-LENGTH-CURRENT TO PL-LENGTH.
+           IF STEERMODE-IS-2
+               MOVE SD-AIM-CURRENT TO PL-AIM
+           ELSE
+               MOVE ZERO TO PL-AIM
+           END-IF.
+           WRITE POSLOG-RECORD.
+      *
+      ******************************************************************
+      * 210-WRITE-CHECKPOINT - SAVE THE CURRENT STEERING FIGURES AND
+      * RECORD COUNT EVERY CP-INTERVAL RECORDS SO A FAILURE LATER IN
+      * THE RUN ONLY COSTS REPLAYING BACK TO THE LAST CHECKPOINT.
+      ******************************************************************
+       210-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT2.
+           MOVE WS-RECORDS-PROCESSED TO CP-RECORDS-PROCESSED.
+           MOVE SD-DEPTH-CURRENT TO CP-DEPTH.
+           MOVE SD-LENGTH-CURRENT TO CP-LENGTH.
+           MOVE SD-AIM-CURRENT TO CP-AIM.
+           WRITE CHKPT-RECORD.
+           CLOSE CHKPT2.
+      *
+      ******************************************************************
+      * 220-CLEAR-CHECKPOINT - A CLEAN END-TO-END RUN NO LONGER NEEDS
+      * ITS CHECKPOINT, SO THE FILE IS EMPTIED AND THE NEXT RUN
+      * STARTS FROM RECORD ONE INSTEAD OF "RESUMING" A FINISHED JOB.
+      ******************************************************************
+       220-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT2.
+           CLOSE CHKPT2.
+      *
+      ******************************************************************
+      * 500-WRITE-TELEMETRY - APPEND THIS RUN'S NAVIGATION FIGURES TO
+      * THE SHARED TELEMETRY FILE SO THEY CAN BE JOINED WITH DEPTH AND
+      * DIAGNOSTIC RESULTS FROM THE SAME DAY'S RUN. TL-PROGRAM-NAME
+      * KEEPS THE ORIGINAL "STEER1"/"STEER2" TAG SO EXISTING
+      * TELEMETRY CONSUMERS SEE NO DIFFERENCE.
+      ******************************************************************
+       500-WRITE-TELEMETRY.
+           OPEN EXTEND TELEMFL.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           IF STEERMODE-IS-2
+               MOVE "STEER2" TO TL-PROGRAM-NAME
+           ELSE
+               MOVE "STEER1" TO TL-PROGRAM-NAME
+           END-IF.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO TL-RUN-DATE.
+           MOVE ZERO TO TL-FINAL-DEPTH.
+           MOVE ZERO TO TL-INCREASE-COUNT.
+           MOVE SD-LENGTH-CURRENT TO TL-NAV-LENGTH.
+           MOVE SD-DEPTH-CURRENT TO TL-NAV-DEPTH.
+           MOVE SD-AIM-CURRENT TO TL-NAV-AIM.
+           MOVE ZERO TO TL-DIAG-GAMMA.
+           MOVE ZERO TO TL-DIAG-EPSILON.
+           MOVE ZERO TO TL-DIAG-O2.
+           MOVE ZERO TO TL-DIAG-CO2.
+           WRITE TELEM-RECORD.
+           CLOSE TELEMFL.
+      *
+      ******************************************************************
+      * 510-WRITE-RUN-LOG - APPEND THIS RUN'S READ/REJECT COUNTS TO THE
+      * SHARED BATCH-RUN STATISTICS LOG.
+      ******************************************************************
+       510-WRITE-RUN-LOG.
+           OPEN EXTEND BATCHLOG.
+           IF STEERMODE-IS-2
+               MOVE "STEER2" TO RL-PROGRAM-NAME
+           ELSE
+               MOVE "STEER1" TO RL-PROGRAM-NAME
+           END-IF.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO RL-RUN-DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-RUN-HH ":" WS-RUN-MIN ":" WS-RUN-SS
+               DELIMITED BY SIZE INTO RL-RUN-TIME.
+           MOVE WS-RECORDS-PROCESSED TO RL-RECORDS-READ.
+           MOVE WS-REJECT-COUNT TO RL-RECORDS-REJECTED.
+           WRITE RUNLOG-RECORD.
+           CLOSE BATCHLOG.
+      *
+      ******************************************************************
+      * 600-WRITE-NAV-LOG - OPEN A FRESH NAVLOG DATASET NAMED FOR
+      * TODAY'S RUN DATE AND WRITE THIS RUN'S FINAL FIGURES TO IT, SO
+      * EACH RUN DATE KEEPS ITS OWN RECORD INSTEAD OF OVERWRITING
+      * WHATEVER RAN BEFORE IT. MODE 2 ONLY.
+      ******************************************************************
+       600-WRITE-NAV-LOG.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SPACE TO FILENAME-NAVLOG.
+           STRING "STEER2NAV" WS-RUN-YYYY WS-RUN-MM WS-RUN-DD
+               DELIMITED BY SIZE INTO FILENAME-NAVLOG.
+           OPEN OUTPUT NAVLOG.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO NL-RUN-DATE.
+           MOVE SD-DEPTH-CURRENT TO NL-DEPTH.
+           MOVE SD-LENGTH-CURRENT TO NL-LENGTH.
+           MOVE SD-AIM-CURRENT TO NL-AIM.
+           MOVE SD-CODE TO NL-CODE.
+           WRITE NAVLOG-RECORD.
+           CLOSE NAVLOG.
+      *
+      ******************************************************************
+      * 400-REJECT-RECORD - IR-CONTROL-WORD DID NOT MATCH ANY OF
+      * MOVEMENT-DIRECTION'S RECOGNIZED VALUES. LOG IT AND KEEP GOING
+      * INSTEAD OF HALTING THE REST OF THE COURSE LOG.
+      ******************************************************************
+       400-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE WS-RECORDS-PROCESSED TO RJ-RECORD-NUMBER.
+           MOVE IR-CONTROL-WORD TO RJ-CONTROL-WORD.
+           MOVE IR-AMOUNT TO RJ-AMOUNT.
+           WRITE REJFL-RECORD.
+           DISPLAY "**REJECTED** RECORD " WS-RECORDS-PROCESSED
+      -        " UNRECOGNIZED CONTROL WORD ==> " IR-CONTROL-WORD.
+      *
+       300-MOVE-FORWARD.
+           ADD IR-AMOUNT TO SD-LENGTH-CURRENT
+                           ON SIZE ERROR
+                               MOVE 'Y' TO SW-ERROR.
+           COMPUTE SD-AIM-DEPTH-C = IR-AMOUNT * SD-AIM-CURRENT
+                           ON SIZE ERROR
+                               MOVE 'Y' TO SW-ERROR.
+           ADD SD-AIM-DEPTH-C TO SD-DEPTH-CURRENT.
+      *
+       999-ERROR-PROCEDURE.
+           DISPLAY "SOMETHING WENT WRONG. HALTING."
+               STOP RUN.
